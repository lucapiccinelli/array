@@ -10,7 +10,8 @@
        data division.
        file section.
        working-storage section.
-       copy "definitions.cpy".
+       copy "definitions.cpy"
+           replacing ==!MAX-PARAMS-NUM== by ==1==.
 
        78  STR-EL-SZ value 10.
        78  NUM-EL-SZ value 9.
@@ -25,10 +26,15 @@
        77  w-actual-num pic 9(NUM-EL-SZ).
        77  w-expected pic x(2048).
        77  w-expected-num pic 9(NUM-EL-SZ).
+       77  w-return-value pic s9(09) value 0.
+       77  w-expected-return pic s9(09) value 0.
+       77  w-aggregate-result pic 9(18) value 0.
+       77  w-expected-aggregate pic 9(18) value 0.
 
 
        copy "array.cpy" replacing ==!PREFIX!== by ==w-==.
        copy "array.cpy" replacing ==!PREFIX!== by ==w-expected-==.
+       copy "array.cpy" replacing ==!PREFIX!== by ==w-out-==.
 
        01  w-expected-array-str-tbl value spaces.
            05 w-expected-array-str-arr pic x(STR-EL-SZ) occurs 100.
@@ -80,6 +86,9 @@
            perform test-get-of-an-element
               thru test-get-of-an-element-ex.
 
+           perform test-get-out-of-bounds
+              thru test-get-out-of-bounds-ex.
+
            perform test-insert
               thru test-insert-ex.
 
@@ -96,12 +105,27 @@
               thru test-sortingn-parts-of-data-structures-ex.
            perform test-sorting-comparators
               thru test-sorting-comparators-ex.
-
-           call "assert" using VERIFY.
+           perform test-sorting-edge-cases
+              thru test-sorting-edge-cases-ex.
+           perform test-foreach
+              thru test-foreach-ex.
+           perform test-aggregates
+              thru test-aggregates-ex.
+           perform test-accessors
+              thru test-accessors-ex.
+           perform test-dump
+              thru test-dump-ex.
+           perform test-unique
+              thru test-unique-ex.
+           perform test-slice
+              thru test-slice-ex.
+
+           call "assert" using VERIFY
+              giving w-return-value.
 
            cancel "array".
            cancel "assert".
-           goback.
+           goback giving w-return-value.
 
        test-allocation.
            move STR-EL-SZ to w-expected-array-element-sz.
@@ -223,6 +247,36 @@
        test-get-of-an-element-ex.
            exit.
 
+       test-get-out-of-bounds.
+           call "array:new" using w-array length of w-str-element.
+           move "test" to w-expected.
+           call "array:append" using w-array w-expected.
+
+           initialize w-actual.
+           call "array:get" using w-array w-actual 1
+              giving w-return-value.
+           move KO to w-expected-return.
+           call "assert"
+              using NUM-EQ
+                    w-expected-return
+                    w-return-value
+                    "array:get rejects an index that is not less than
+      -             " the array length".
+
+           initialize w-actual.
+           call "array:get" using w-array w-actual 0
+              giving w-return-value.
+           move OK to w-expected-return.
+           call "assert"
+              using NUM-EQ
+                    w-expected-return
+                    w-return-value
+                    "array:get still accepts an in-range index".
+
+           call "array:free" using w-array.
+       test-get-out-of-bounds-ex.
+           exit.
+
        test-insert.
            call "array:new" using w-array length of w-str-element.
            initialize w-expected-array-str-tbl.
@@ -444,6 +498,300 @@
        test-sorting-comparators-ex.
            exit.
 
+       test-sorting-edge-cases.
+           call "array:new" using w-array length of w-num-element.
+           call "array:sort" using w-array.
+           move 0 to w-expected-aggregate.
+           call "assert"
+              using NUM-EQ
+                    w-expected-aggregate
+                    w-array-length
+                    "sorting a zero-length array leaves its length at z
+      -             "ero".
+           call "array:free" using w-array.
+
+           call "array:new" using w-array length of w-num-element.
+           initialize w-expected-array-num-tbl.
+           move 7 to w-expected-array-num-arr(1).
+           move 7 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           call "array:sort" using w-array.
+           call "assert"
+              using ARRAY-EQ
+                    w-expected-array-num-tbl
+                    w-array
+                    "sorting a single-element array leaves it invariat
+      -             "e".
+           call "array:free" using w-array.
+
+           call "array:new" using w-array length of w-num-element.
+           initialize w-expected-array-num-tbl.
+           move 1 to w-expected-array-num-arr(1).
+           move 2 to w-expected-array-num-arr(2).
+           move 3 to w-expected-array-num-arr(3).
+           move 4 to w-expected-array-num-arr(4).
+           move 5 to w-expected-array-num-arr(5).
+           move 1 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 2 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 3 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 4 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 5 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           call "array:sort" using w-array.
+           call "assert"
+              using ARRAY-EQ
+                    w-expected-array-num-tbl
+                    w-array
+                    "sorting an already-sorted array leaves it invaria
+      -             "nt".
+           call "array:free" using w-array.
+
+           call "array:new" using w-array length of w-num-element.
+           initialize w-expected-array-num-tbl.
+           move 9 to w-expected-array-num-arr(1).
+           move 9 to w-expected-array-num-arr(2).
+           move 9 to w-expected-array-num-arr(3).
+           move 9 to w-expected-array-num-arr(4).
+           move 9 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           call "array:append" using w-array w-num-element.
+           call "array:append" using w-array w-num-element.
+           call "array:append" using w-array w-num-element.
+           call "array:sort" using w-array.
+           call "assert"
+              using ARRAY-EQ
+                    w-expected-array-num-tbl
+                    w-array
+                    "sorting an array of all-identical keys leaves it
+      -             "invariant".
+           call "array:free" using w-array.
+       test-sorting-edge-cases-ex.
+           exit.
+
+       test-foreach.
+           call "array:new" using w-array length of w-num-element.
+           move 1 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 2 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 3 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 4 to w-num-element.
+           call "array:append" using w-array w-num-element.
+
+           call "array:foreach" using w-array "testforeach"
+              giving w-return-value.
+           move KO to w-expected-return.
+
+           call "assert"
+              using NUM-EQ
+                    w-expected-return
+                    w-return-value
+                    "foreach stops early when the callback returns KO".
+
+           call "array:free" using w-array.
+       test-foreach-ex.
+           exit.
+
+       test-aggregates.
+           call "array:new" using w-array length of w-num-element.
+           move 3 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 7 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 2 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 8 to w-num-element.
+           call "array:append" using w-array w-num-element.
+
+           call "array:sum" using w-array w-aggregate-result.
+           move 20 to w-expected-aggregate.
+           call "assert"
+              using NUM-EQ
+                    w-expected-aggregate
+                    w-aggregate-result
+                    "array:sum totals a numeric array".
+
+           call "array:min" using w-array w-aggregate-result.
+           move 2 to w-expected-aggregate.
+           call "assert"
+              using NUM-EQ
+                    w-expected-aggregate
+                    w-aggregate-result
+                    "array:min finds the lowest value".
+
+           call "array:max" using w-array w-aggregate-result.
+           move 8 to w-expected-aggregate.
+           call "assert"
+              using NUM-EQ
+                    w-expected-aggregate
+                    w-aggregate-result
+                    "array:max finds the highest value".
+
+           call "array:average" using w-array w-aggregate-result.
+           move 5 to w-expected-aggregate.
+           call "assert"
+              using NUM-EQ
+                    w-expected-aggregate
+                    w-aggregate-result
+                    "array:average computes the mean value".
+
+           call "array:free" using w-array.
+       test-aggregates-ex.
+           exit.
+
+       test-accessors.
+           call "array:new" using w-array length of w-num-element.
+
+           call "array:is-empty" using w-array
+              giving w-return-value.
+           move OK to w-expected-return.
+           call "assert"
+              using NUM-EQ
+                    w-expected-return
+                    w-return-value
+                    "array:is-empty reports OK on a freshly created arr
+      -             "ay".
+
+           call "array:element-size" using w-array w-aggregate-result.
+           move NUM-EL-SZ to w-expected-aggregate.
+           call "assert"
+              using NUM-EQ
+                    w-expected-aggregate
+                    w-aggregate-result
+                    "array:element-size reports the element width".
+
+           move 1 to w-num-element.
+           call "array:append" using w-array w-num-element.
+
+           call "array:is-empty" using w-array
+              giving w-return-value.
+           move KO to w-expected-return.
+           call "assert"
+              using NUM-EQ
+                    w-expected-return
+                    w-return-value
+                    "array:is-empty reports KO once an element is appen
+      -             "ded".
+
+           call "array:capacity" using w-array w-aggregate-result.
+           move w-array-capacity to w-expected-aggregate.
+           call "assert"
+              using NUM-EQ
+                    w-expected-aggregate
+                    w-aggregate-result
+                    "array:capacity mirrors the array's own capacity fi
+      -             "eld".
+
+           call "array:free" using w-array.
+       test-accessors-ex.
+           exit.
+
+       test-dump.
+           call "array:new" using w-array length of w-num-element.
+           move 1 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 2 to w-num-element.
+           call "array:append" using w-array w-num-element.
+
+           call "array:dump" using w-array
+              giving w-return-value.
+           move OK to w-expected-return.
+           call "assert"
+              using NUM-EQ
+                    w-expected-return
+                    w-return-value
+                    "array:dump succeeds for an operator inquiry on a l
+      -             "ive array".
+
+           call "array:free" using w-array.
+       test-dump-ex.
+           exit.
+
+       test-unique.
+           call "array:new" using w-array length of w-num-element.
+           move 1  to w-expected-array-num-arr(1).
+           move 2  to w-expected-array-num-arr(2).
+           move 3  to w-expected-array-num-arr(3).
+           move 5  to w-expected-array-num-arr(4).
+
+           move 1 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 1 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 2 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 3 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 3 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 3 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 5 to w-num-element.
+           call "array:append" using w-array w-num-element.
+
+           call "array:unique" using w-array.
+
+           call "assert"
+              using ARRAY-EQ
+                    w-expected-array-num-tbl
+                    w-array
+                    "array:unique drops consecutive duplicates".
+
+           call "array:free" using w-array.
+       test-unique-ex.
+           exit.
+
+       test-slice.
+           call "array:new" using w-array length of w-num-element.
+           move 10 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 20 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 30 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 40 to w-num-element.
+           call "array:append" using w-array w-num-element.
+           move 50 to w-num-element.
+           call "array:append" using w-array w-num-element.
+
+           call "array:slice" using w-array w-out-array 1 4
+              giving w-return-value.
+           move OK to w-expected-return.
+           call "assert"
+              using NUM-EQ
+                    w-expected-return
+                    w-return-value
+                    "array:slice succeeds for an in-range from/to pair".
+
+           move 20 to w-expected-array-num-arr(1).
+           move 30 to w-expected-array-num-arr(2).
+           move 40 to w-expected-array-num-arr(3).
+           call "assert"
+              using ARRAY-EQ
+                    w-expected-array-num-tbl
+                    w-out-array
+                    "array:slice extracts just the requested sub-range".
+           call "array:free" using w-out-array.
+
+           call "array:slice" using w-array w-out-array 2 6
+              giving w-return-value.
+           move KO to w-expected-return.
+           call "assert"
+              using NUM-EQ
+                    w-expected-return
+                    w-return-value
+                    "array:slice rejects a to-index past the array's le
+      -             "ngth".
+
+           call "array:free" using w-array.
+       test-slice-ex.
+           exit.
+
 
        fill-the-array-with-random-numbers.
            perform w-max-elements times

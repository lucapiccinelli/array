@@ -0,0 +1,17 @@
+       identification division.
+         program-id.  arrleak.
+         author. Luca Piccinelli.
+         date-written. 09.08.2026.
+       environment division.
+       configuration section.
+       special-names.
+       input-output section.
+       file-control.
+       data division.
+       file section.
+       working-storage section.
+
+       procedure division.
+           call "array:registry-report".
+           cancel "array".
+           goback.

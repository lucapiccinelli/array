@@ -0,0 +1,90 @@
+       identification division.
+         program-id.  arrdump.
+         author. Luca Piccinelli.
+         date-written. 09.08.2026.
+       environment division.
+       configuration section.
+       special-names.
+       input-output section.
+       file-control.
+       data division.
+       file section.
+       working-storage section.
+       copy "definitions.cpy"
+           replacing ==!MAX-PARAMS-NUM== by ==1==.
+
+       copy "array.cpy" replacing ==!PREFIX!== by ==w-==.
+
+       77  w-index pic 9(09) value 0.
+       77  w-get-idx pic 9(MAX-NUMBER-SIZE) value 0.
+       77  w-element-buf pic x(2048) value spaces.
+       77  w-numeric-view pic 9(18) value 0.
+       77  w-numeric-view-x redefines w-numeric-view pic x(18).
+       77  w-heading-rec pic x(80) value spaces.
+       77  z-index pic z(08)9.
+       77  z-record-count pic z(08)9.
+
+       linkage section.
+       copy "array.cpy" replacing ==!PREFIX!== by ==l-==.
+
+       procedure division using l-array.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+
+           if w-array-ptr = null
+              display "ARRAY DUMP -- array handle is not allocated"
+                 upon console
+              goback giving OK
+           end-if.
+
+           move w-array-length to z-record-count.
+           initialize w-heading-rec.
+           string
+              "ARRAY DUMP -- name=" w-array-name
+              " run=" function current-date(1:8) "-"
+                      function current-date(9:6)
+              " records=" z-record-count
+              into w-heading-rec
+           end-string.
+           display w-heading-rec upon console.
+
+           move 1 to w-index.
+           perform until w-index > w-array-length
+              perform display-one-element thru display-one-element-ex
+              add 1 to w-index
+           end-perform.
+
+           goback giving OK.
+
+      *         call array:get instead of reading d-array-element
+      *         straight off w-array-ptr -- array:get is what already
+      *         knows to pull an index that has spilled past
+      *         w-array-mem-capacity out of ARRAY-OVERFLOW, so dumping
+      *         an overflowed array reads the right content instead of
+      *         running off the end of the in-memory buffer
+       display-one-element.
+           compute w-get-idx = w-index - 1.
+           move spaces to w-element-buf.
+           call "array:get" using w-array w-element-buf w-get-idx.
+
+           move w-index to z-index.
+           move low-value to w-numeric-view.
+           if w-NUMERIC-ARRAY-TYPE
+              move w-element-buf(1:w-array-element-sz)
+                 to w-numeric-view-x(1:w-array-element-sz)
+              display
+                 "  ROW " z-index
+                 " RAW=[" w-element-buf(1:w-array-element-sz)
+                 "] NUMERIC=" w-numeric-view
+                 upon console
+           else
+              display
+                 "  ROW " z-index
+                 " RAW=[" w-element-buf(1:w-array-element-sz)
+                 "]"
+                 upon console
+           end-if.
+       display-one-element-ex.
+           exit.

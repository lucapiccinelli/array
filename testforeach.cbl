@@ -0,0 +1,38 @@
+       identification division.
+         program-id.  testforeach.
+         author. Luca Piccinelli.
+         date-written. 09.08.2026.
+       environment division.
+       configuration section.
+       special-names.
+       input-output section.
+       file-control.
+       data division.
+       file section.
+       working-storage section.
+       copy "definitions.cpy"
+           replacing ==!MAX-PARAMS-NUM== by ==3==
+           .
+       78  STOP-ON-VALUE value 3.
+       77  w-index pic 9(09).
+       77  w-element pic 9(09).
+
+       linkage section.
+       77  l-index pic 9(09).
+       77  l-element pic 9(09).
+       copy "array.cpy" replacing ==!PREFIX!== by ==l-==.
+
+       procedure division using l-index l-element l-array.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==index==
+               ==!N== by ==1==.
+           copy "catchx.pdv" replacing
+               ==!W== by ==element==
+               ==!N== by ==2==.
+
+           if w-element = STOP-ON-VALUE
+              goback giving KO
+           end-if.
+
+           goback giving OK.

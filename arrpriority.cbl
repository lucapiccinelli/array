@@ -0,0 +1,119 @@
+       identification division.
+         program-id.  arrpriority.
+         author. Luca Piccinelli.
+         date-written. 09.08.2026.
+       environment division.
+       configuration section.
+       special-names.
+       input-output section.
+       file-control.
+           select PRIORITY-TBL assign "PRIORTAB"
+              organization line sequential
+              file status is w-priority-file-status.
+       data division.
+       file section.
+       fd  PRIORITY-TBL.
+       01  priority-tbl-rec.
+           05 pt-value pic x(25).
+           05 pt-rank  pic 9(05).
+
+       working-storage section.
+       copy "definitions.cpy"
+           replacing ==!MAX-PARAMS-NUM== by ==3==.
+
+       78  MAX-PRIORITY-ENTRIES value 100.
+       78  UNRANKED value 99999.
+
+       77  w-priority-file-status pic x(02) value spaces.
+           88  PRIORITY-FILE-NOT-FOUND value "35".
+       77  w-priority-loaded pic x value "N".
+           88  PRIORITY-TABLE-LOADED value "Y".
+       77  w-priority-count pic 9(05) value 0.
+       77  w-priority-idx pic 9(05) value 0.
+
+       01  w-priority-tbl.
+           05 w-priority-entry occurs MAX-PRIORITY-ENTRIES.
+              10 w-priority-value pic x(25).
+              10 w-priority-rank  pic 9(05).
+
+       77  w-lookup-value pic x(25) value spaces.
+       77  w-lookup-rank pic 9(05) value 0.
+       77  w-lookup-found pic x value "N".
+           88  LOOKUP-FOUND value "Y".
+
+       77  w-first pic x(25).
+       77  w-second pic x(25).
+       77  w-first-rank pic 9(05) value 0.
+       77  w-second-rank pic 9(05) value 0.
+       copy "array.cpy" replacing ==!PREFIX!== by ==w-==.
+
+       linkage section.
+       77  l-first pic x(MAX-LINKAGE).
+       77  l-second pic x(MAX-LINKAGE).
+       copy "array.cpy" replacing ==!PREFIX!== by ==l-==.
+
+       procedure division using l-first l-second l-array.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==first==
+               ==!N== by ==1==.
+           copy "catchx.pdv" replacing
+               ==!W== by ==second==
+               ==!N== by ==2==.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==3==.
+
+           if not PRIORITY-TABLE-LOADED
+              perform load-priority-table thru load-priority-table-ex
+           end-if.
+
+           if w-first = w-second goback giving 0.
+
+           move w-first to w-lookup-value.
+           perform lookup-rank thru lookup-rank-ex.
+           move w-lookup-rank to w-first-rank.
+
+           move w-second to w-lookup-value.
+           perform lookup-rank thru lookup-rank-ex.
+           move w-lookup-rank to w-second-rank.
+
+           if w-first-rank < w-second-rank goback giving -1.
+           if w-first-rank > w-second-rank goback giving 1.
+
+           if w-first < w-second goback giving -1.
+           goback giving 1.
+
+       load-priority-table.
+           move 0 to w-priority-count.
+           open input PRIORITY-TBL.
+           if not PRIORITY-FILE-NOT-FOUND
+              move 1 to w-priority-idx
+              read PRIORITY-TBL
+              perform until w-priority-file-status = "10"
+                 move pt-value to w-priority-value(w-priority-idx)
+                 move pt-rank to w-priority-rank(w-priority-idx)
+                 add 1 to w-priority-idx
+                 add 1 to w-priority-count
+                 read PRIORITY-TBL
+              end-perform
+              close PRIORITY-TBL
+           end-if.
+           move "Y" to w-priority-loaded.
+       load-priority-table-ex.
+           exit.
+
+       lookup-rank.
+           move UNRANKED to w-lookup-rank.
+           move "N" to w-lookup-found.
+           perform varying w-priority-idx from 1 by 1
+              until w-priority-idx > w-priority-count
+                 or LOOKUP-FOUND
+
+              if w-priority-value(w-priority-idx) = w-lookup-value
+                 move w-priority-rank(w-priority-idx) to w-lookup-rank
+                 move "Y" to w-lookup-found
+              end-if
+           end-perform.
+       lookup-rank-ex.
+           exit.

@@ -0,0 +1,117 @@
+       identification division.
+         program-id.  arrsort.
+         author. Luca Piccinelli.
+         date-written. 09.08.2026.
+       environment division.
+       configuration section.
+       special-names.
+       input-output section.
+       file-control.
+           select ARR-SORT-IN assign "ARRIN"
+              organization line sequential
+              file status is w-in-file-status.
+           select ARR-SORT-OUT assign "ARROUT"
+              organization line sequential
+              file status is w-out-file-status.
+       data division.
+       file section.
+       fd  ARR-SORT-IN.
+       01  arrsort-in-rec pic x(2048).
+       fd  ARR-SORT-OUT.
+       01  arrsort-out-rec pic x(2048).
+
+       working-storage section.
+       copy "definitions.cpy"
+           replacing ==!MAX-PARAMS-NUM== by ==3==.
+
+       78  MAX-SORT-RECORD-SZ value 2048.
+
+       77  w-in-file-status pic x(02) value spaces.
+           88  IN-FILE-AT-EOF value "10".
+       77  w-out-file-status pic x(02) value spaces.
+
+       77  w-record-length pic 9(09) value 0.
+       77  w-sort-key-offset pic 9(09) value 0.
+       77  w-sort-key-length pic 9(09) value 0.
+       77  w-index pic 9(09) value 0.
+
+       copy "array.cpy" replacing ==!PREFIX!== by ==w-==.
+       77  w-element pic x(MAX-SORT-RECORD-SZ) value spaces.
+
+       linkage section.
+       77  l-record-length pic 9(MAX-NUMBER-SIZE).
+       77  l-sort-key-offset pic 9(MAX-NUMBER-SIZE).
+       77  l-sort-key-length pic 9(MAX-NUMBER-SIZE).
+
+       01  d-array-tbl.
+           03 d-array-element pic x(2048)
+              occurs 1000000
+              depending on w-array-length.
+
+       procedure division using
+           l-record-length
+           l-sort-key-offset
+           l-sort-key-length
+           .
+           CATCHPARAMS.
+           copy "catch9.pdv" replacing
+               ==!W== by ==record-length==
+               ==!N== by ==1==.
+           move 0 to w-sort-key-offset.
+           copy "catchx.pdv" replacing
+               ==!W== by ==sort-key-offset==
+               ==!N== by ==2==.
+           move w-record-length to w-sort-key-length.
+           copy "catchx.pdv" replacing
+               ==!W== by ==sort-key-length==
+               ==!N== by ==3==.
+
+           if w-record-length = 0
+              or w-record-length > MAX-SORT-RECORD-SZ
+              goback giving KO
+           end-if.
+
+           perform load-array-from-input-file
+              thru load-array-from-input-file-ex.
+           perform sort-the-array thru sort-the-array-ex.
+           perform write-output-file-from-array
+              thru write-output-file-from-array-ex.
+           call "array:free" using w-array.
+
+           goback giving OK.
+
+       load-array-from-input-file.
+           call "array:new" using w-array MAX-SORT-RECORD-SZ.
+           open input ARR-SORT-IN.
+           read ARR-SORT-IN.
+           perform until IN-FILE-AT-EOF
+              move spaces to w-element
+              move arrsort-in-rec(1:w-record-length)
+                 to w-element(1:w-record-length)
+              call "array:append" using w-array w-element
+              read ARR-SORT-IN
+           end-perform.
+           close ARR-SORT-IN.
+       load-array-from-input-file-ex.
+           exit.
+
+       sort-the-array.
+           call "array:sort"
+              using w-array w-sort-key-offset w-sort-key-length.
+       sort-the-array-ex.
+           exit.
+
+       write-output-file-from-array.
+           set address of d-array-tbl to w-array-ptr.
+           open output ARR-SORT-OUT.
+           move 1 to w-index.
+           perform until w-index > w-array-length
+              move spaces to arrsort-out-rec
+              move d-array-element(w-index)(1:w-record-length)
+                 to arrsort-out-rec(1:w-record-length)
+              write arrsort-out-rec
+              add 1 to w-index
+           end-perform.
+           close ARR-SORT-OUT.
+       write-output-file-from-array-ex.
+           exit.

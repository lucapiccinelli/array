@@ -24,7 +24,7 @@
        copy "array.cpy" replacing ==!PREFIX!== by ==l-==.
 
        procedure division using l-first l-second l-array.
-           $CATCHPARAMS.
+           CATCHPARAMS.
            copy "catchx.pdv" replacing
                ==!W== by ==first==
                ==!N== by ==1==.

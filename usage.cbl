@@ -3,32 +3,95 @@
        environment division.
        working-storage section.
 
-       copy "definitions.cpy".
+       copy "definitions.cpy"
+           replacing ==!MAX-PARAMS-NUM== by ==1==.
 
        copy "array.cpy" replacing ==!PREFIX!== by ==w-==.
        77  w-element pic x(25) value spaces.
+       77  w-found-index pic 9(MAX-NUMBER-SIZE) value 0.
+       77  w-return-code pic s9(09) value 0.
+       77  w-sum pic 9(18) value 0.
 
        linkage section.
        01 d-array-tbl.
+      *         use a number big enough but the total must be less than 2GB
            03 d-array-element pic x(25)
-           occurs 20000000 | use a number big enough but the total must be less then 2GB
-           depending on w-array-lenth
-           ascending key is d-array-element | this enables the usage of search all keyword
+           occurs 20000000
+           depending on w-array-length
+      *         ascending key enables the search all keyword against d-array-element
+           ascending key is d-array-element
            .
 
        procedure division.
            call "array".
-           |each array element is going to be 25 bytes in size
-           call "array:new" using w-array length of w-element.
+
+      *         array:new -- each element here is 25 bytes wide
+           call "array:new" using w-array length of w-element
+              giving w-return-code.
+           if w-return-code not = OK
+              display "array:new failed" upon console
+              goback
+           end-if.
+
+      *         array:append -- adds to the end, growing the array as needed
            call "array:append" using w-array "new element".
            call "array:append" using w-array "new element 2".
            call "array:append" using w-array "banana".
 
-           | always set the address after all the appends. Append operation can change the pointer.
-           | So every time you append something you have to set address of linkage again
+      *         array:insert -- adds at a given 0-based index, shifting the
+      *         rest of the array up by one
+           call "array:insert"
+              using w-array "inserted element" 1.
+
+      *         always set the address of the linkage view after an
+      *         append/insert -- the array may have been reallocated, which
+      *         moves the underlying memory
            set address of d-array-tbl to w-array-ptr.
-           move d-array-element(1) to w-element. | use it... this is 1 based index, as a usual table
+           move d-array-element(1) to w-element.
+
+      *         array:get -- retrieves the element at a given 0-based index
+           call "array:get" using w-array w-element 0.
+
+      *         array:set -- overwrites the element at a given 0-based index
+      *         in place, without changing the array's length
+           call "array:set" using w-array "replaced" 0.
+
+      *         array:find -- linear search for an element, giving back its
+      *         0-based index on a match
+           move "banana" to w-element.
+           call "array:find"
+              using w-array w-element w-found-index
+              giving w-return-code.
+           if w-return-code = OK
+              display "found banana at index " w-found-index
+                 upon console
+           end-if.
+
+      *         array:sort -- ascending byte-compare by default; pass a
+      *         comparator program name (matching testcomparator.cbl's
+      *         3-parameter signature) to control the ordering yourself
+           call "array:sort"
+              using w-array
+                    0
+                    length of w-element
+                    "testcomparator"
+              giving w-return-code.
+           if w-return-code not = OK
+              display "array:sort failed" upon console
+           end-if.
+
+      *         array:sum -- built-in aggregate over a numeric-typed array;
+      *         rejected (KO) here since this array holds alphanumeric data
+           call "array:sum" using w-array w-sum
+              giving w-return-code.
+
+      *         array:remove -- drops the element at a given 0-based index,
+      *         shifting the rest of the array down by one
+           call "array:remove" using w-array 0
+              giving w-return-code.
 
+      *         array:free -- always release an array once you are done
+      *         with it, the same way you would close a file
            call "array:free" using w-array.
 
            goback.

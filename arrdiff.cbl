@@ -0,0 +1,243 @@
+       identification division.
+         program-id.  arrdiff.
+         author. Luca Piccinelli.
+         date-written. 09.08.2026.
+       environment division.
+       configuration section.
+       special-names.
+       input-output section.
+       file-control.
+           select ARR-DIFF-OLD assign "ARRDIFOLD"
+              organization line sequential
+              file status is w-old-file-status.
+           select ARR-DIFF-NEW assign "ARRDIFNEW"
+              organization line sequential
+              file status is w-new-file-status.
+           select ARR-DIFF-OUT assign "ARRDIFOUT"
+              organization line sequential
+              file status is w-out-file-status.
+       data division.
+       file section.
+       fd  ARR-DIFF-OLD.
+       01  arrdiff-old-rec pic x(2048).
+       fd  ARR-DIFF-NEW.
+       01  arrdiff-new-rec pic x(2048).
+       fd  ARR-DIFF-OUT.
+       01  arrdiff-out-rec pic x(2048).
+
+       working-storage section.
+       copy "definitions.cpy"
+           replacing ==!MAX-PARAMS-NUM== by ==3==.
+
+       78  MAX-DIFF-RECORD-SZ value 2048.
+
+       77  w-old-file-status pic x(02) value spaces.
+           88  OLD-FILE-AT-EOF value "10".
+       77  w-new-file-status pic x(02) value spaces.
+           88  NEW-FILE-AT-EOF value "10".
+       77  w-out-file-status pic x(02) value spaces.
+
+       77  w-record-length pic 9(09) value 0.
+       77  w-key-offset pic 9(09) value 0.
+       77  w-key-length pic 9(09) value 0.
+       77  w-old-idx pic 9(09) value 0.
+       77  w-new-idx pic 9(09) value 0.
+       77  w-old-key pic x(2048) value spaces.
+       77  w-new-key pic x(2048) value spaces.
+       77  w-added-count pic 9(09) value 0.
+       77  w-removed-count pic 9(09) value 0.
+       77  w-changed-count pic 9(09) value 0.
+
+       copy "array.cpy" replacing ==!PREFIX!== by ==w-old-==.
+       copy "array.cpy" replacing ==!PREFIX!== by ==w-new-==.
+       77  w-element pic x(MAX-DIFF-RECORD-SZ) value spaces.
+
+       linkage section.
+       77  l-record-length pic 9(MAX-NUMBER-SIZE).
+       77  l-key-offset pic 9(MAX-NUMBER-SIZE).
+       77  l-key-length pic 9(MAX-NUMBER-SIZE).
+
+       01  d-old-array-tbl.
+           03 d-old-array-element pic x(2048)
+              occurs 1000000
+              depending on w-old-array-length.
+
+       01  d-new-array-tbl.
+           03 d-new-array-element pic x(2048)
+              occurs 1000000
+              depending on w-new-array-length.
+
+       procedure division using
+           l-record-length
+           l-key-offset
+           l-key-length
+           .
+           CATCHPARAMS.
+           copy "catch9.pdv" replacing
+               ==!W== by ==record-length==
+               ==!N== by ==1==.
+           move 0 to w-key-offset.
+           copy "catchx.pdv" replacing
+               ==!W== by ==key-offset==
+               ==!N== by ==2==.
+           move w-record-length to w-key-length.
+           copy "catchx.pdv" replacing
+               ==!W== by ==key-length==
+               ==!N== by ==3==.
+
+           if w-record-length = 0
+              or w-record-length > MAX-DIFF-RECORD-SZ
+              goback giving KO
+           end-if.
+
+           perform load-old-array thru load-old-array-ex.
+           perform load-new-array thru load-new-array-ex.
+           perform sort-old-array thru sort-old-array-ex.
+           perform sort-new-array thru sort-new-array-ex.
+           perform write-diff-report thru write-diff-report-ex.
+           call "array:free" using w-old-array.
+           call "array:free" using w-new-array.
+
+           goback giving OK.
+
+       load-old-array.
+           call "array:new" using w-old-array MAX-DIFF-RECORD-SZ.
+           open input ARR-DIFF-OLD.
+           read ARR-DIFF-OLD.
+           perform until OLD-FILE-AT-EOF
+              move spaces to w-element
+              move arrdiff-old-rec(1:w-record-length)
+                 to w-element(1:w-record-length)
+              call "array:append" using w-old-array w-element
+              read ARR-DIFF-OLD
+           end-perform.
+           close ARR-DIFF-OLD.
+       load-old-array-ex.
+           exit.
+
+       load-new-array.
+           call "array:new" using w-new-array MAX-DIFF-RECORD-SZ.
+           open input ARR-DIFF-NEW.
+           read ARR-DIFF-NEW.
+           perform until NEW-FILE-AT-EOF
+              move spaces to w-element
+              move arrdiff-new-rec(1:w-record-length)
+                 to w-element(1:w-record-length)
+              call "array:append" using w-new-array w-element
+              read ARR-DIFF-NEW
+           end-perform.
+           close ARR-DIFF-NEW.
+       load-new-array-ex.
+           exit.
+
+       sort-old-array.
+           call "array:sort"
+              using w-old-array w-key-offset w-key-length.
+       sort-old-array-ex.
+           exit.
+
+       sort-new-array.
+           call "array:sort"
+              using w-new-array w-key-offset w-key-length.
+       sort-new-array-ex.
+           exit.
+
+       write-diff-report.
+           set address of d-old-array-tbl to w-old-array-ptr.
+           set address of d-new-array-tbl to w-new-array-ptr.
+           open output ARR-DIFF-OUT.
+           move 1 to w-old-idx.
+           move 1 to w-new-idx.
+           perform until w-old-idx > w-old-array-length
+              and w-new-idx > w-new-array-length
+
+              if w-old-idx > w-old-array-length
+                 perform report-added thru report-added-ex
+                 add 1 to w-new-idx
+              else
+                 if w-new-idx > w-new-array-length
+                    perform report-removed thru report-removed-ex
+                    add 1 to w-old-idx
+                 else
+                    perform extract-diff-keys thru extract-diff-keys-ex
+                    if w-old-key < w-new-key
+                       perform report-removed thru report-removed-ex
+                       add 1 to w-old-idx
+                    else
+                       if w-old-key > w-new-key
+                          perform report-added thru report-added-ex
+                          add 1 to w-new-idx
+                       else
+                          perform report-changed-if-different
+                             thru report-changed-if-different-ex
+                          add 1 to w-old-idx
+                          add 1 to w-new-idx
+                       end-if
+                    end-if
+                 end-if
+              end-if
+           end-perform.
+           close ARR-DIFF-OUT.
+           display
+              "ARRDIFF added=" w-added-count
+              " removed=" w-removed-count
+              " changed=" w-changed-count
+              upon console.
+       write-diff-report-ex.
+           exit.
+
+       extract-diff-keys.
+           move spaces to w-old-key.
+           move d-old-array-element(w-old-idx)
+                   (w-key-offset + 1:w-key-length)
+              to w-old-key(1:w-key-length).
+           move spaces to w-new-key.
+           move d-new-array-element(w-new-idx)
+                   (w-key-offset + 1:w-key-length)
+              to w-new-key(1:w-key-length).
+       extract-diff-keys-ex.
+           exit.
+
+       report-changed-if-different.
+           if d-old-array-element(w-old-idx)(1:w-record-length) <>
+              d-new-array-element(w-new-idx)(1:w-record-length)
+              perform report-changed thru report-changed-ex
+           end-if.
+       report-changed-if-different-ex.
+           exit.
+
+       report-added.
+           move spaces to arrdiff-out-rec.
+           string
+              "ADDED   "
+              d-new-array-element(w-new-idx)(1:w-record-length)
+              into arrdiff-out-rec
+           end-string.
+           write arrdiff-out-rec.
+           add 1 to w-added-count.
+       report-added-ex.
+           exit.
+
+       report-removed.
+           move spaces to arrdiff-out-rec.
+           string
+              "REMOVED "
+              d-old-array-element(w-old-idx)(1:w-record-length)
+              into arrdiff-out-rec
+           end-string.
+           write arrdiff-out-rec.
+           add 1 to w-removed-count.
+       report-removed-ex.
+           exit.
+
+       report-changed.
+           move spaces to arrdiff-out-rec.
+           string
+              "CHANGED "
+              d-new-array-element(w-new-idx)(1:w-record-length)
+              into arrdiff-out-rec
+           end-string.
+           write arrdiff-out-rec.
+           add 1 to w-changed-count.
+       report-changed-ex.
+           exit.

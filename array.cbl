@@ -1,5 +1,5 @@
        identification division.
-         program-id.  array.
+         program-id.  array is recursive.
          author. Luca Piccinelli.
          date-written. 24.04.2020.
        environment division.
@@ -7,28 +7,163 @@
        special-names.
        input-output section.
        file-control.
+           select AUDIT-LOG assign "ARRAUDIT"
+              organization line sequential
+              file status is w-audit-file-status.
+           select SORT-CKPT assign "ARRCKPT"
+              organization line sequential
+              file status is w-ckpt-file-status.
+           select ARRAY-STAGE assign "ARRSTAGE"
+              organization sequential
+              file status is w-stage-file-status.
+           select ARRAY-OVERFLOW assign "ARROVFL"
+              organization relative
+              access mode dynamic
+              relative key is w-ovfl-relkey
+              file status is w-ovfl-file-status.
        data division.
        file section.
+       fd  AUDIT-LOG.
+       01  audit-log-rec pic x(100).
+       fd  SORT-CKPT.
+       01  sort-ckpt-rec pic x(80).
+       fd  ARRAY-OVERFLOW.
+       01  array-overflow-rec pic x(2048).
+       fd  ARRAY-STAGE.
+       01  array-stage-header-rec.
+           05 as-element-sz pic 9(09) usage comp-4.
+           05 as-length     pic 9(09) usage comp-4.
+           05 as-capacity   pic 9(09) usage comp-4.
+           05 as-type       pic x(32).
+           05 as-name       pic x(100).
+           05 as-max-bytes    pic 9(09) usage comp-4.
+           05 as-mem-capacity pic 9(09) usage comp-4.
+           05 as-overflow-active pic x.
+       01  array-stage-data-rec.
+           05 as-data-element pic x(2048).
        working-storage section.
+
+       78  INITIAL-CAPACITY value 2.
+       78  MAX-ELEMENT-SZ value 1000000.
+       78  MAX-STAGE-ELEMENT-SZ value 2048.
+       78  DUMP-SAMPLE-SIZE value 5.
+
+       77  w-stage-file-status pic x(02) value spaces.
+           88  STAGE-FILE-NOT-FOUND value "35".
+
+       77  w-ovfl-relkey pic 9(09) value 0.
+       77  w-ovfl-file-status pic x(02) value spaces.
+       77  w-ovfl-open pic x value "N".
+           88  OVERFLOW-FILE-OPEN value "Y".
+
+      *         ARRAY-OVERFLOW is one physical file shared by every
+      *         array in the process -- each array that starts
+      *         overflowing is handed its own disjoint band of
+      *         relative-key space (OVFL-SLOT-STRIDE keys wide) out of
+      *         this table, keyed by its array-ptr, so two
+      *         overflow-ceilinged arrays alive at once never collide
+      *         on the same relative record. The file itself is only
+      *         closed once no slot is left in use.
+       78  OVFL-SLOT-MAX value 50.
+       78  OVFL-SLOT-STRIDE value 1000000.
+       01  w-ovfl-slot-tbl.
+           05 w-ovfl-slot-entry occurs OVFL-SLOT-MAX times.
+              07 w-ovfl-slot-active pic x value "N".
+                 88 OVFL-SLOT-IN-USE value "Y".
+              07 w-ovfl-slot-owner usage pointer value null.
+              07 w-ovfl-slot-base pic 9(09) value 0.
+
+       78  CKPT-INTERVAL value 1000.
+       77  w-ckpt-file-status pic x(02) value spaces.
+           88  CKPT-FILE-NOT-FOUND value "35".
+       01  w-ckpt-count-rec.
+           05 filler pic x(06) value "COUNT ".
+           05 w-ckpt-count pic 9(09).
+       01  w-ckpt-entry-rec.
+           05 filler pic x(04) value "IDX ".
+           05 w-ckpt-in-from pic 9(09).
+           05 filler pic x(06) value " TO   ".
+           05 w-ckpt-in-to pic 9(09).
+
+       78  REGISTRY-MAX value 500.
+       01  w-registry-tbl.
+           05 w-registry-entry occurs REGISTRY-MAX times.
+              07 w-registry-active pic x value "N".
+                 88 REGISTRY-SLOT-ACTIVE value "Y".
+              07 w-registry-ptr usage pointer value null.
+              07 w-registry-name pic x(100) value spaces.
+              07 w-registry-element-sz pic 9(09) value 0.
+              07 w-registry-len pic 9(09) value 0.
+              07 w-registry-capacity pic 9(09) value 0.
+       77  w-registry-idx pic 9(09) value 0.
+       77  w-registry-found pic x value "N".
+           88  REGISTRY-FOUND value "Y".
+
+       77  w-audit-open pic x value "N".
+           88  AUDIT-LOG-OPEN value "Y".
+       77  w-audit-file-status pic x(02) value spaces.
+           88  AUDIT-FILE-NOT-FOUND value "35".
+
+       local-storage section.
+
        copy "definitions.cpy"
-           replacing ==!MAX-PARAMS-NUM== by ==4==
+           replacing ==!MAX-PARAMS-NUM== by ==10==
            .
 
-       78  INITIAL-CAPACITY value 2.
+       77  w-max-bytes pic 9(09) value 0.
+
+      *         call-scoped audit parameters -- LOCAL-STORAGE (not
+      *         WORKING-STORAGE) so two overlapping invocations of this
+      *         RECURSIVE program (recursive array:sort, or two
+      *         concurrent threads/CICS tasks each alloc'ing/freeing at
+      *         the same time) never race on the same set-then-read-back
+      *         scratch the way w-sort-restart/w-ckpt-* used to
+       77  w-audit-bytes pic 9(09) value 0.
+       77  w-audit-ptr usage pointer value null.
+       77  w-audit-tag pic x(30) value spaces.
+       77  z-audit-bytes pic z(08)9.
+
+      *         per-call scratch for resolving which array owns which
+      *         band of ARRAY-OVERFLOW relative-key space
+       77  w-array-ovfl-base pic 9(09) value 0.
+       77  w-ovfl-slot-idx pic 9(09) value 0.
+       77  w-ovfl-slot-found pic x value "N".
+           88  OVFL-SLOT-FOUND value "Y".
 
        copy "array.cpy" replacing ==!PREFIX!== by ==w-==.
+       copy "array.cpy" replacing ==!PREFIX!== by ==w-out-==.
+       copy "array.cpy" replacing ==!PREFIX!== by ==w-second-==.
        77  w-element-sz pic 9(09) value 0.
        77  w-capacity   pic 9(09) value 0.
        77  w-old-capacity  pic 9(09) value 0.
        77  w-bytes-to-shift  pic 9(09) value 0.
-       77  w-offset-ptr usage pointer value 0.
-       77  w-where-to-move-ptr usage pointer value 0.
-       77  w-tmp-ptr usage pointer value 0.
+       77  w-byte-offset pic 9(09) value 0.
+       77  w-offset-p1 pic 9(09) value 0.
+       77  w-capacity-req pic 9(09) value 0.
+       77  w-elem-type pic x(32) value spaces.
+       77  w-offset-ptr usage pointer value null.
+       77  w-where-to-move-ptr usage pointer value null.
+       77  w-tmp-ptr usage pointer value null.
        77  w-index pic 9(MAX-NUMBER-SIZE).
        77  w-out-element pic x(2048).
-
+       77  w-bulk-count pic 9(09) value 0.
+       77  w-bulk-bytes pic 9(09) value 0.
+       77  w-bulk-src-ptr usage pointer value null.
+       77  w-bulk-in-mem pic 9(09) value 0.
+       77  w-bulk-idx pic 9(09) value 0.
+
+       77  w-from-index pic 9(MAX-NUMBER-SIZE) value 0.
+       77  w-to-index pic 9(MAX-NUMBER-SIZE) value 0.
+       77  w-slice-count pic 9(09) value 0.
+
+       77  w-sort-restart pic x value "N".
+           88  SORT-RESTART value "Y".
+       77  w-ckpt-pop-count pic 9(09) value 0.
+       77  w-ckpt-idx pic 9(09) value 0.
+
+       78  QSORT-STACK-MAX value 100.
        01  w-qsort-stack-tbl value zeros.
-           03  w-qsort-stack occurs 100.
+           03  w-qsort-stack occurs QSORT-STACK-MAX.
                05 w-qsort-stack-from pic 9(09).
                05 w-qsort-stack-to   pic 9(09).
 
@@ -45,26 +180,99 @@
        77  w-step pic 9(09) value 0.
        77  w-store-idx pic 9(09) value 0.
 
-       77  w-swap-tmp-ptr usage pointer value 0.
-       77  w-array-compare-ptr usage pointer value 0.
-       77  w-pivot-value-ptr usage pointer value 0.
+       77  w-swap-tmp-ptr usage pointer value null.
+       77  w-array-compare-ptr usage pointer value null.
+       77  w-pivot-value-ptr usage pointer value null.
        77  w-double-step pic 9(09) value 0.
        77  w-partition-size pic 9(09) value 0.
        77  w-compare-offset pic 9(09).
        77  w-compare-sz pic 9(09).
        77  w-comparator pic x(50) value spaces.
+       77  w-sort-order pic x value "A".
+           88  SORT-ASCENDING value "A".
+           88  SORT-DESCENDING value "D".
+       77  w-sort-stable pic x value "N".
+           88  SORT-STABLE value "Y".
+       77  w-ins-idx1 pic 9(09) value 0.
+       77  w-ins-idx2 pic 9(09) value 0.
+       77  w-ins-cur pic 9(09) value 0.
+       77  w-ins-prev pic 9(09) value 0.
+
+       77  w-dedupe-write-idx pic 9(09) value 0.
+       77  w-dedupe-read-idx pic 9(09) value 0.
+       77  w-dedupe-write-pos pic 9(09) value 0.
+       77  w-dedupe-read-pos pic 9(09) value 0.
+
+       copy "sortkey.cpy" replacing ==!PREFIX!== by ==w-==.
+       77  w-sort-key-count pic 9(05) value 0.
+       77  w-mk-idx pic 9(05) value 0.
+       77  w-mk-left-pos pic 9(09) value 0.
+       77  w-mk-right-pos pic 9(09) value 0.
+       77  w-mk-off pic 9(09) value 0.
+       77  w-mk-len pic 9(09) value 0.
+
+       77  w-nulls-order pic x value spaces.
+           88  NULLS-ARE-FIRST value "F".
+           88  NULLS-ARE-LAST value "L".
+       77  w-nulls-left-pos pic 9(09) value 0.
+       77  w-nulls-right-pos pic 9(09) value 0.
+       77  w-nulls-decided pic x value "N".
+           88  NULLS-DECIDED value "Y".
+       77  w-null-left-blank pic x value "N".
+           88  NULL-LEFT-BLANK value "Y".
+       77  w-null-right-blank pic x value "N".
+           88  NULL-RIGHT-BLANK value "Y".
 
        77  w-compare-result pic s9 value 0.
 
+       77  w-callback pic x(50) value spaces.
+       77  w-callback-result pic s9(09) value 0.
+       77  w-foreach-stop pic x value "N".
+           88  FOREACH-STOP value "Y".
+
+       77  w-agg-value pic 9(18) usage display value 0.
+       77  w-agg-sum pic 9(18) usage display value 0.
+       77  w-agg-min pic 9(18) usage display value 0.
+       77  w-agg-max pic 9(18) usage display value 0.
+       77  w-agg-average pic 9(18) usage display value 0.
+       77  w-find-idx pic s9(09) value -1.
+       77  w-find-found pic x value "N".
+           88  FOUND value "Y".
+           88  NOT-FOUND value "N".
+       77  w-search-key pic x(2048) value spaces.
+       77  w-bsearch-done pic x value "N".
+       77  w-merge-ptr1 usage pointer value null.
+       77  w-merge-ptr2 usage pointer value null.
+       77  w-merge-dst-ptr usage pointer value null.
+
        linkage section.
        copy "array.cpy" replacing ==!PREFIX!== by ==l-==.
+       copy "array.cpy" replacing ==!PREFIX!== by ==l-out-==.
+       copy "array.cpy" replacing ==!PREFIX!== by ==l-second-==.
        77  l-element-sz pic 9(09).
        77  l-element pic x(MAX-LINKAGE).
        77  l-out-element pic x(MAX-LINKAGE).
        77  l-index pic 9(MAX-NUMBER-SIZE).
+       77  l-from-index pic 9(MAX-NUMBER-SIZE).
+       77  l-to-index pic 9(MAX-NUMBER-SIZE).
+       77  l-capacity-req pic 9(MAX-NUMBER-SIZE).
+       77  l-elem-type pic x(32).
+       77  l-name-param pic x(100).
+       77  l-bulk-elements pic x(MAX-LINKAGE).
+       77  l-bulk-count pic 9(MAX-NUMBER-SIZE).
+       77  l-max-bytes pic 9(09).
+       77  l-out-version pic 9(05).
        77  l-compare-offset pic 9(09).
        77  l-compare-sz pic 9(09).
        77  l-comparator pic x(MAX-LINKAGE).
+       77  l-callback pic x(MAX-LINKAGE).
+       77  l-out-numeric pic 9(18).
+       77  l-sort-order pic x.
+       77  l-sort-stable pic x.
+       77  l-sort-restart pic x.
+       copy "sortkey.cpy" replacing ==!PREFIX!== by ==l-==.
+       77  l-sort-key-count pic 9(MAX-NUMBER-SIZE).
+       77  l-nulls-order pic x.
 
        77  d-array pic x(MAX-LINKAGE).
        77  d-array-compare pic x(MAX-LINKAGE).
@@ -76,64 +284,176 @@
            .
            goback giving 0.
 
-       entry "array:new" using l-array l-element-sz.
-           $CATCHPARAMS.
+       entry "array:new" using
+           l-array
+           l-element-sz
+           l-elem-type
+           l-name-param
+           l-max-bytes
+           .
+           CATCHPARAMS.
            copy "catchx.pdv" replacing
                ==!W== by ==array==
                ==!N== by ==1==.
            copy "catch9.pdv" replacing
                ==!W== by ==element-sz==
                ==!N== by ==2==.
+           move TALPHANUMERIC to w-elem-type.
+           copy "catchx.pdv" replacing
+               ==!W== by ==elem-type==
+               ==!N== by ==3==.
+           move spaces to w-array-name.
+           if w-narg >= 4
+              move l-name-param to w-array-name
+           end-if.
+           move 0 to w-max-bytes.
+           copy "catch9.pdv" replacing
+               ==!W== by ==max-bytes==
+               ==!N== by ==5==.
+
+           if w-element-sz = 0 or w-element-sz > MAX-ELEMENT-SZ
+              goback giving KO
+           end-if.
 
            move w-element-sz to w-array-element-sz.
            move INITIAL-CAPACITY to w-array-capacity.
            perform alloc thru alloc-ex.
 
            move 0 to w-array-length.
+           move w-elem-type to w-array-type.
+           move 0 to w-array-version.
+           move w-max-bytes to w-array-max-bytes.
+           move 0 to w-array-mem-capacity.
+           move "N" to w-array-overflow-active.
+
+           perform register-array thru register-array-ex.
 
            copy "movex.pdv" replacing
                ==!W== by ==array==
                ==!N== by ==1==.
-           $RETURN.
+           RETURN-OK.
 
        entry "array:free" using l-array.
-           $CATCHPARAMS.
+           CATCHPARAMS.
            copy "catchx.pdv" replacing
                ==!W== by ==array==
                ==!N== by ==1==.
 
-           if w-array-ptr = 0
-              $RETURN
+           if w-array-ptr = null
+              RETURN-OK
+           end-if.
+
+           perform deregister-array thru deregister-array-ex.
+
+           if w-ARRAY-OVERFLOWING
+              perform release-overflow-slot
+                 thru release-overflow-slot-ex
            end-if.
 
-           call "m$free" using w-array-ptr.
+           move w-array-ptr to w-audit-ptr
+           move "array:free" to w-audit-tag
+           perform audit-free thru audit-free-ex.
            initialize w-array.
 
            copy "movex.pdv" replacing
                ==!W== by ==array==
                ==!N== by ==1==.
-           $RETURN.
+           RETURN-OK.
 
 
        entry "array:append" using l-array l-element.
-           $CATCHPARAMS.
+           CATCHPARAMS.
            copy "catchx.pdv" replacing
                ==!W== by ==array==
                ==!N== by ==1==.
 
            perform realloc thru realloc-ex.
-           compute w-offset-ptr =
-              w-array-ptr + (w-array-element-sz * w-array-length).
-           perform move-linkage-value-to-the-array
-              thru move-linkage-value-to-the-array-ex.
+           move w-array-length to w-index.
+
+           if w-ARRAY-OVERFLOWING and w-index >= w-array-mem-capacity
+              perform append-to-overflow thru append-to-overflow-ex
+           else
+              perform compute-element-ptr thru compute-element-ptr-ex
+              perform move-linkage-value-to-the-array
+                 thru move-linkage-value-to-the-array-ex
+           end-if.
+
+           add 1 to w-array-version.
+           perform sync-registry thru sync-registry-ex.
+
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           RETURN-OK.
+
+       entry "array:append-bulk" using
+           l-array
+           l-bulk-elements
+           l-bulk-count
+           .
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           copy "catch9.pdv" replacing
+               ==!W== by ==bulk-count==
+               ==!N== by ==3==.
+
+           compute w-capacity-req = w-array-length + w-bulk-count.
+           perform reserve-array thru reserve-array-ex.
+
+      *         reserve-array clamps w-array-capacity (and flags
+      *         ARRAY-OVERFLOWING) at w-array-mem-capacity when the
+      *         ceiling is active -- figure out how many of the
+      *         w-bulk-count elements still fit in that clamped
+      *         in-memory buffer before touching it, so the bulk
+      *         m$copy below can never write past what was actually
+      *         allocated
+           if w-ARRAY-OVERFLOWING
+              and w-array-length >= w-array-mem-capacity
+              move 0 to w-bulk-in-mem
+           else
+              if w-ARRAY-OVERFLOWING
+                 and w-array-length + w-bulk-count
+                    > w-array-mem-capacity
+                 compute w-bulk-in-mem =
+                    w-array-mem-capacity - w-array-length
+              else
+                 move w-bulk-count to w-bulk-in-mem
+              end-if
+           end-if.
+
+           set w-bulk-src-ptr to address of l-bulk-elements.
+
+           if w-bulk-in-mem > 0
+              set w-offset-ptr to w-array-ptr
+              compute w-byte-offset =
+                 w-array-length * w-array-element-sz
+              set w-offset-ptr up by w-byte-offset
+
+              compute w-bulk-bytes =
+                 w-bulk-in-mem * w-array-element-sz
+              call "m$copy" using
+                 w-offset-ptr w-bulk-src-ptr w-bulk-bytes
+
+              add w-bulk-in-mem to w-array-length
+           end-if.
+
+           if w-bulk-in-mem < w-bulk-count
+              perform append-bulk-remainder-to-overflow
+                 thru append-bulk-remainder-to-overflow-ex
+           end-if.
+
+           add 1 to w-array-version.
+           perform sync-registry thru sync-registry-ex.
 
            copy "movex.pdv" replacing
                ==!W== by ==array==
                ==!N== by ==1==.
-           $RETURN.
+           RETURN-OK.
 
        entry "array:insert" using l-array l-element l-index.
-           $CATCHPARAMS.
+           CATCHPARAMS.
            copy "catchx.pdv" replacing
                ==!W== by ==array==
                ==!N== by ==1==.
@@ -142,21 +462,33 @@
                ==!N== by ==3==.
 
            if w-index >= w-array-length
-              $RETURN
+              goback giving KO
+           end-if.
+      *         reject any insert that has to shift elements past
+      *         w-array-mem-capacity -- shift-the-array moves bytes
+      *         inside the malloc'd buffer only, so if the tail of the
+      *         array already lives in ARRAY-OVERFLOW (length past the
+      *         ceiling, regardless of where the target index itself
+      *         falls) there is no in-memory copy to shift it out of
+           if w-ARRAY-OVERFLOWING
+              and w-array-length > w-array-mem-capacity
+              goback giving KO
            end-if.
            perform realloc thru realloc-ex.
            perform shift-the-array thru shift-the-array-ex.
            perform move-linkage-value-to-the-array
               thru move-linkage-value-to-the-array-ex.
+           add 1 to w-array-version.
+           perform sync-registry thru sync-registry-ex.
 
            copy "movex.pdv" replacing
                ==!W== by ==array==
                ==!N== by ==1==.
-           $RETURN.
+           RETURN-OK.
 
 
        entry "array:get" using l-array l-out-element l-index.
-           $CATCHPARAMS.
+           CATCHPARAMS.
            copy "catchx.pdv" replacing
                ==!W== by ==array==
                ==!N== by ==1==.
@@ -164,205 +496,1728 @@
                ==!W== by ==index==
                ==!N== by ==3==.
 
-           compute w-offset-ptr =
-              w-array-ptr + (w-array-element-sz * w-index).
-           set address of d-array to w-offset-ptr.
-           move d-array(1:w-array-element-sz)
-              to l-out-element(1:w-args-size(2)).
-
-           $RETURN.
+           if w-index >= w-array-length
+              goback giving KO
+           end-if.
 
-       post-process.
-           goback.
+           if w-ARRAY-OVERFLOWING and w-index >= w-array-mem-capacity
+              perform get-from-overflow thru get-from-overflow-ex
+           else
+              perform compute-element-ptr thru compute-element-ptr-ex
+              set address of d-array to w-offset-ptr
+              move d-array(1:w-array-element-sz)
+                 to l-out-element(1:w-args-size(2))
+           end-if.
 
-       entry "array:sort" using
-           l-array
-           l-compare-offset
-           l-compare-sz
-           l-comparator
-           .
+           RETURN-OK.
 
-           $CATCHPARAMS.
+       entry "array:remove" using l-array l-index.
+           CATCHPARAMS.
            copy "catchx.pdv" replacing
                ==!W== by ==array==
                ==!N== by ==1==.
-           move 0 to w-compare-offset.
            copy "catch9.pdv" replacing
-               ==!W== by ==compare-offset==
+               ==!W== by ==index==
                ==!N== by ==2==.
-           move w-array-element-sz to w-compare-sz.
-           copy "catch9.pdv" replacing
-               ==!W== by ==compare-sz==
-               ==!N== by ==3==.
-           move spaces to w-comparator.
-           copy "catchx.pdv" replacing
-               ==!W== by ==comparator==
-               ==!N== by ==4==.
-
-           perform initialize-sort
-              thru initialize-sort-ex.
 
-           perform initialize-stack
-              thru initialize-stack-ex.
+           if w-index >= w-array-length
+              goback giving KO
+           end-if.
+      *         same reasoning as array:insert -- shift-the-array-left
+      *         only moves bytes inside the malloc'd buffer, so refuse
+      *         once the tail has spilled past w-array-mem-capacity
+           if w-ARRAY-OVERFLOWING
+              and w-array-length > w-array-mem-capacity
+              goback giving KO
+           end-if.
+           perform shift-the-array-left thru shift-the-array-left-ex.
+           subtract 1 from w-array-length.
+           add 1 to w-array-version.
+           perform sync-registry thru sync-registry-ex.
 
-           perform until w-qsort-stack-idx <= 0
-              perform pop-stack
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           RETURN-OK.
 
-              subtract w-from from w-to giving w-partition-size
-              if w-from >= w-to or (w-partition-size < w-step)
-                 exit perform cycle
-              end-if
+       entry "array:set" using l-array l-element l-index.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           copy "catch9.pdv" replacing
+               ==!W== by ==index==
+               ==!N== by ==3==.
 
-              perform compute-pivot
-              perform qpartition
-              perform push-left-partition
-              perform push-right-partition
-           end-perform.
+           if w-index >= w-array-length
+              goback giving KO
+           end-if.
+           if w-ARRAY-OVERFLOWING and w-index >= w-array-mem-capacity
+              goback giving KO
+           end-if.
 
-           call "m$free" using w-pivot-value-ptr.
-           call "m$free" using w-swap-tmp-ptr.
+           perform compute-element-ptr thru compute-element-ptr-ex.
+           perform move-linkage-value-in-place
+              thru move-linkage-value-in-place-ex.
+           add 1 to w-array-version.
 
-           $RETURN.
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           RETURN-OK.
 
-       qpartition.
-           if w-partition-size = 0
-              exit paragraph
-           end-if.
-           if w-partition-size = w-step
-              perform partition-only-two-elements
-              exit paragraph
-           end-if.
+       entry "array:clear" using l-array.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
 
-           move d-array-compare(w-qsort-pivot-idx:w-compare-sz)
-              to d-pivot-value(1:w-compare-sz).
+           move 0 to w-array-length.
+           add 1 to w-array-version.
+           perform sync-registry thru sync-registry-ex.
 
-           move w-qsort-pivot-idx to w-swap-idx1.
-           move w-to to w-swap-idx2.
-           perform swap.
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           RETURN-OK.
 
-           move w-from to w-store-idx.
-           perform varying i from w-from by w-step
-              until i >= w-to
+       entry "array:get-version" using l-array l-out-version.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
 
-              perform compare-with-pivot
+           move w-array-version to l-out-version.
+           RETURN-OK.
 
-              if w-compare-result < 0
-                 move i to w-swap-idx1
-                 move w-store-idx to w-swap-idx2
-                 perform swap
-                 add w-step to w-store-idx
-              end-if
+       entry "array:capacity" using l-array l-out-numeric.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
 
-           end-perform.
-           move w-to to w-swap-idx1.
-           move w-store-idx to w-swap-idx2.
-           perform swap.
+           move w-array-capacity to l-out-numeric.
+           RETURN-OK.
 
-           move w-store-idx to w-qsort-pivot-idx.
-       qpartition-ex.
-           exit.
+       entry "array:element-size" using l-array l-out-numeric.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
 
-       compare-with-pivot.
-           if w-comparator <> spaces
-              call w-comparator
-                 using d-array-compare(i:w-compare-sz)
-                       d-pivot-value(1:w-compare-sz)
-                       w-array
-                 giving w-compare-result
-              exit paragraph
-           end-if.
+           move w-array-element-sz to l-out-numeric.
+           RETURN-OK.
 
-           if d-array-compare(i:w-compare-sz) <
-              d-pivot-value(1:w-compare-sz)
+       entry "array:is-empty" using l-array.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
 
-              move -1 to w-compare-result
+           if w-array-length = 0
+              goback giving OK
            else
-              move 1 to w-compare-result
+              goback giving KO
            end-if.
-       compare-with-pivot-ex.
-           exit.
 
-       compare-array-elements.
-           if w-comparator <> spaces
-              call w-comparator
-                 using d-array-compare(w-from:w-compare-sz)
-                       d-array-compare(w-to:w-compare-sz)
-                       w-array
-                 giving w-compare-result
-              exit paragraph
-           end-if.
+       entry "array:find" using
+           l-array
+           l-element
+           l-index
+           l-comparator
+           .
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           move spaces to w-comparator.
+           copy "catchx.pdv" replacing
+               ==!W== by ==comparator==
+               ==!N== by ==4==.
 
-           if d-array-compare(w-from:w-compare-sz) <
-              d-array-compare(w-to:w-compare-sz)
+           perform find-linear thru find-linear-ex.
 
-              move -1 to w-compare-result
-           else
-              move 1 to w-compare-result
+           if NOT-FOUND
+              goback giving KO
            end-if.
-       compare-array-elements-ex.
-           exit.
 
-       partition-only-two-elements.
-           perform compare-array-elements.
-           if w-compare-result > 0
-              move w-from to w-swap-idx1
-              move w-to to w-swap-idx2
-              perform swap thru swap-ex
-              move w-from to w-qsort-pivot-idx
-           else
-              move w-to to w-qsort-pivot-idx
-           end-if.
-       partition-only-two-elements-ex.
-           exit.
+           move w-find-idx to l-index.
+           goback giving OK.
 
-       swap.
-           if w-swap-idx1 = w-swap-idx2
-              exit paragraph
+       entry "array:binary-search" using
+           l-array
+           l-element
+           l-index
+           l-compare-offset
+           l-compare-sz
+           l-comparator
+           .
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           move 0 to w-compare-offset.
+           copy "catch9.pdv" replacing
+               ==!W== by ==compare-offset==
+               ==!N== by ==4==.
+           move w-array-element-sz to w-compare-sz.
+           copy "catch9.pdv" replacing
+               ==!W== by ==compare-sz==
+               ==!N== by ==5==.
+           move spaces to w-comparator.
+           copy "catchx.pdv" replacing
+               ==!W== by ==comparator==
+               ==!N== by ==6==.
+
+           perform initialize-bsearch thru initialize-bsearch-ex.
+           perform binary-search thru binary-search-ex.
+
+           if NOT-FOUND
+              goback giving KO
            end-if.
 
-           move d-array(w-swap-idx1:w-array-element-sz)
-              to d-swap-tmp(1:w-array-element-sz).
-           move d-array(w-swap-idx2:w-array-element-sz)
-              to d-array(w-swap-idx1:w-array-element-sz).
-           move d-swap-tmp(1:w-array-element-sz)
-              to d-array(w-swap-idx2:w-array-element-sz).
-       swap-ex.
-           exit.
+           move w-find-idx to l-index.
+           goback giving OK.
 
-       alloc.
-           compute w-capacity = w-array-capacity * w-element-sz.
-           call "m$alloc" using w-capacity w-array-ptr.
-       alloc-ex.
-           exit.
+       entry "array:reverse" using l-array.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
 
-       realloc.
-           if w-array-length < w-array-capacity
-              exit paragraph
-           end-if
+           perform reverse-array thru reverse-array-ex.
+           add 1 to w-array-version.
 
-           compute w-old-capacity = w-array-capacity * w-element-sz.
-           multiply w-array-capacity by 2 giving w-array-capacity.
-           move w-array-ptr to w-tmp-ptr.
-           perform alloc thru alloc-ex.
-           call "m$copy" using w-array-ptr w-tmp-ptr w-old-capacity.
-           call "m$free" using w-tmp-ptr.
-           initialize w-tmp-ptr.
-       realloc-ex.
-           exit.
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           RETURN-OK.
 
-       compute-shift-params.
-           compute w-offset-ptr =
-              w-array-ptr + (w-array-element-sz * w-index).
-           add w-array-element-sz to w-offset-ptr
-              giving w-where-to-move-ptr.
-           compute w-bytes-to-shift =
-              (w-array-length - w-index) * w-array-element-sz
-           end-compute.
+       entry "array:copy" using l-array l-out-array.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           copy "catchx.pdv" replacing
+               ==!W== by ==out-array==
+               ==!N== by ==2==.
 
-       compute-shift-params-ex.
-           exit.
+           perform clone-array thru clone-array-ex.
 
-       shift-the-array.
+           copy "movex.pdv" replacing
+               ==!W== by ==out-array==
+               ==!N== by ==2==.
+           RETURN-OK.
+
+       entry "array:clone" using l-array l-out-array.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           copy "catchx.pdv" replacing
+               ==!W== by ==out-array==
+               ==!N== by ==2==.
+
+           perform clone-array thru clone-array-ex.
+
+           copy "movex.pdv" replacing
+               ==!W== by ==out-array==
+               ==!N== by ==2==.
+           RETURN-OK.
+
+       entry "array:concat" using l-array l-second-array.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           copy "catchx.pdv" replacing
+               ==!W== by ==second-array==
+               ==!N== by ==2==.
+
+           perform concat-arrays thru concat-arrays-ex.
+           add 1 to w-array-version.
+           perform sync-registry thru sync-registry-ex.
+
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           RETURN-OK.
+
+       entry "array:merge" using
+           l-array
+           l-second-array
+           l-out-array
+           l-compare-offset
+           l-compare-sz
+           l-comparator
+           .
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           copy "catchx.pdv" replacing
+               ==!W== by ==second-array==
+               ==!N== by ==2==.
+           copy "catchx.pdv" replacing
+               ==!W== by ==out-array==
+               ==!N== by ==3==.
+           move 0 to w-compare-offset.
+           copy "catch9.pdv" replacing
+               ==!W== by ==compare-offset==
+               ==!N== by ==4==.
+           move w-array-element-sz to w-compare-sz.
+           copy "catch9.pdv" replacing
+               ==!W== by ==compare-sz==
+               ==!N== by ==5==.
+           move spaces to w-comparator.
+           copy "catchx.pdv" replacing
+               ==!W== by ==comparator==
+               ==!N== by ==6==.
+
+           perform merge-arrays thru merge-arrays-ex.
+
+           copy "movex.pdv" replacing
+               ==!W== by ==out-array==
+               ==!N== by ==3==.
+           RETURN-OK.
+
+       entry "array:slice" using
+           l-array
+           l-out-array
+           l-from-index
+           l-to-index
+           .
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           copy "catchx.pdv" replacing
+               ==!W== by ==out-array==
+               ==!N== by ==2==.
+           copy "catch9.pdv" replacing
+               ==!W== by ==from-index==
+               ==!N== by ==3==.
+           copy "catch9.pdv" replacing
+               ==!W== by ==to-index==
+               ==!N== by ==4==.
+
+           if w-from-index > w-to-index
+              or w-to-index > w-array-length
+              goback giving KO
+           end-if.
+
+           perform slice-array thru slice-array-ex.
+
+           copy "movex.pdv" replacing
+               ==!W== by ==out-array==
+               ==!N== by ==2==.
+           RETURN-OK.
+
+      *         array:unique and array:dedupe are the same
+      *         consecutive-duplicate-removal operation under the two
+      *         names both asked for together -- catch-dedupe-params
+      *         holds the one shared body so the parameter-catching
+      *         block isn't duplicated between the two entries
+       entry "array:unique" using
+           l-array
+           l-compare-offset
+           l-compare-sz
+           l-comparator
+           .
+           perform catch-dedupe-params thru catch-dedupe-params-ex.
+           RETURN-OK.
+
+       entry "array:dedupe" using
+           l-array
+           l-compare-offset
+           l-compare-sz
+           l-comparator
+           .
+           perform catch-dedupe-params thru catch-dedupe-params-ex.
+           RETURN-OK.
+
+       entry "array:trim" using l-array.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+
+           perform trim-array thru trim-array-ex.
+           perform sync-registry thru sync-registry-ex.
+
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           RETURN-OK.
+
+       entry "array:reserve" using l-array l-capacity-req.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           copy "catch9.pdv" replacing
+               ==!W== by ==capacity-req==
+               ==!N== by ==2==.
+
+           perform reserve-array thru reserve-array-ex.
+           perform sync-registry thru sync-registry-ex.
+
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           RETURN-OK.
+
+       entry "array:shrink-to-fit" using l-array.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+
+           perform trim-array thru trim-array-ex.
+           perform sync-registry thru sync-registry-ex.
+
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           RETURN-OK.
+
+       entry "array:save-to-file" using l-array.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+
+           if w-array-element-sz > MAX-STAGE-ELEMENT-SZ
+              goback giving KO
+           end-if.
+
+           open output ARRAY-STAGE.
+           move w-array-element-sz to as-element-sz.
+           move w-array-length to as-length.
+           move w-array-capacity to as-capacity.
+           move w-array-type to as-type.
+           move w-array-name to as-name.
+           move w-array-max-bytes to as-max-bytes.
+           move w-array-mem-capacity to as-mem-capacity.
+           move w-array-overflow-active to as-overflow-active.
+           write array-stage-header-rec.
+
+           perform varying w-index from 0 by 1
+              until w-index >= w-array-length
+
+              if w-ARRAY-OVERFLOWING and w-index >= w-array-mem-capacity
+                 perform save-element-from-overflow
+                    thru save-element-from-overflow-ex
+              else
+                 perform compute-element-ptr thru compute-element-ptr-ex
+                 set address of d-array to w-offset-ptr
+                 move spaces to as-data-element
+                 move d-array(1:w-array-element-sz)
+                    to as-data-element(1:w-array-element-sz)
+              end-if
+              write array-stage-data-rec
+           end-perform.
+           close ARRAY-STAGE.
+
+           RETURN-OK.
+
+       entry "array:load-from-file" using l-array.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+
+           open input ARRAY-STAGE.
+           if STAGE-FILE-NOT-FOUND
+              goback giving KO
+           end-if.
+
+           read ARRAY-STAGE.
+           move as-element-sz to w-element-sz.
+           move w-element-sz to w-array-element-sz.
+           move as-length to w-array-length.
+           move as-capacity to w-array-capacity.
+           if w-array-capacity < w-array-length
+              move w-array-length to w-array-capacity
+           end-if.
+           move as-type to w-array-type.
+           move as-name to w-array-name.
+           move as-max-bytes to w-array-max-bytes.
+           move as-mem-capacity to w-array-mem-capacity.
+           move as-overflow-active to w-array-overflow-active.
+
+      *         route the reload through the same ceiling reserve-array
+      *         enforces on a live array instead of alloc's raw,
+      *         unbounded m$alloc -- an array saved mid-overflow must
+      *         come back with its in-memory buffer clamped to
+      *         w-array-mem-capacity, not sized to its full length
+           if w-ARRAY-OVERFLOWING
+              and w-array-capacity > w-array-mem-capacity
+              move w-array-mem-capacity to w-array-capacity
+           end-if.
+
+           perform alloc thru alloc-ex.
+           move 0 to w-array-version.
+           perform register-array thru register-array-ex.
+
+           perform varying w-index from 0 by 1
+              until w-index >= w-array-length
+
+              read ARRAY-STAGE
+                 at end exit perform
+              end-read
+
+              if w-ARRAY-OVERFLOWING and w-index >= w-array-mem-capacity
+                 perform restore-element-to-overflow
+                    thru restore-element-to-overflow-ex
+              else
+                 perform compute-element-ptr thru compute-element-ptr-ex
+                 set address of d-array to w-offset-ptr
+                 move as-data-element(1:w-array-element-sz)
+                    to d-array(1:w-array-element-sz)
+              end-if
+           end-perform.
+           close ARRAY-STAGE.
+
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           RETURN-OK.
+
+       entry "array:foreach" using l-array l-callback.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           move spaces to w-callback.
+           copy "catchx.pdv" replacing
+               ==!W== by ==callback==
+               ==!N== by ==2==.
+
+           if w-callback = spaces
+              goback giving KO
+           end-if.
+
+           perform foreach-loop thru foreach-loop-ex.
+
+           if FOREACH-STOP
+              goback giving KO
+           end-if.
+           goback giving OK.
+
+       entry "array:sum" using l-array l-out-numeric.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+
+           if not w-NUMERIC-ARRAY-TYPE
+              goback giving KO
+           end-if.
+
+           perform compute-sum thru compute-sum-ex.
+           move w-agg-sum to l-out-numeric.
+           goback giving OK.
+
+       entry "array:min" using l-array l-out-numeric.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+
+           if not w-NUMERIC-ARRAY-TYPE or w-array-length = 0
+              goback giving KO
+           end-if.
+
+           perform compute-min thru compute-min-ex.
+           move w-agg-min to l-out-numeric.
+           goback giving OK.
+
+       entry "array:max" using l-array l-out-numeric.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+
+           if not w-NUMERIC-ARRAY-TYPE or w-array-length = 0
+              goback giving KO
+           end-if.
+
+           perform compute-max thru compute-max-ex.
+           move w-agg-max to l-out-numeric.
+           goback giving OK.
+
+       entry "array:average" using l-array l-out-numeric.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+
+           if not w-NUMERIC-ARRAY-TYPE or w-array-length = 0
+              goback giving KO
+           end-if.
+
+           perform compute-sum thru compute-sum-ex.
+           divide w-agg-sum by w-array-length giving w-agg-average.
+           move w-agg-average to l-out-numeric.
+           goback giving OK.
+
+       post-process.
+           goback.
+
+       entry "array:sort" using
+           l-array
+           l-compare-offset
+           l-compare-sz
+           l-comparator
+           l-sort-order
+           l-sort-stable
+           l-sort-restart
+           l-sort-key-tbl
+           l-sort-key-count
+           l-nulls-order
+           .
+
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           move 0 to w-compare-offset.
+           copy "catch9.pdv" replacing
+               ==!W== by ==compare-offset==
+               ==!N== by ==2==.
+           move w-array-element-sz to w-compare-sz.
+           copy "catch9.pdv" replacing
+               ==!W== by ==compare-sz==
+               ==!N== by ==3==.
+           move spaces to w-comparator.
+           copy "catchx.pdv" replacing
+               ==!W== by ==comparator==
+               ==!N== by ==4==.
+           move "A" to w-sort-order.
+           copy "catchx.pdv" replacing
+               ==!W== by ==sort-order==
+               ==!N== by ==5==.
+           move "N" to w-sort-stable.
+           copy "catchx.pdv" replacing
+               ==!W== by ==sort-stable==
+               ==!N== by ==6==.
+           move "N" to w-sort-restart.
+           copy "catchx.pdv" replacing
+               ==!W== by ==sort-restart==
+               ==!N== by ==7==.
+           move zeros to w-sort-key-tbl.
+           copy "catchx.pdv" replacing
+               ==!W== by ==sort-key-tbl==
+               ==!N== by ==8==.
+           move 0 to w-sort-key-count.
+           copy "catch9.pdv" replacing
+               ==!W== by ==sort-key-count==
+               ==!N== by ==9==.
+           move spaces to w-nulls-order.
+           copy "catchx.pdv" replacing
+               ==!W== by ==nulls-order==
+               ==!N== by ==10==.
+
+           perform initialize-sort
+              thru initialize-sort-ex.
+
+           if SORT-STABLE
+              perform initialize-stack
+                 thru initialize-stack-ex
+              perform pop-stack
+                 thru pop-stack-ex
+              perform insertion-sort-stable
+                 thru insertion-sort-stable-ex
+           else
+              if SORT-RESTART
+                 perform read-checkpoint thru read-checkpoint-ex
+              else
+                 perform initialize-stack
+                    thru initialize-stack-ex
+              end-if
+
+              move 0 to w-ckpt-pop-count
+
+              perform until w-qsort-stack-idx <= 0
+                 perform pop-stack
+
+                 add 1 to w-ckpt-pop-count
+                 if w-ckpt-pop-count >= CKPT-INTERVAL
+                    perform write-checkpoint thru write-checkpoint-ex
+                    move 0 to w-ckpt-pop-count
+                 end-if
+
+                 subtract w-from from w-to giving w-partition-size
+                 if w-from >= w-to or (w-partition-size < w-step)
+                    exit perform cycle
+                 end-if
+
+                 perform compute-pivot
+                 perform qpartition
+                 perform push-left-partition
+                 perform push-right-partition
+              end-perform
+
+              perform close-checkpoint thru close-checkpoint-ex
+           end-if.
+
+           move w-pivot-value-ptr to w-audit-ptr
+           move "array:sort" to w-audit-tag
+           perform audit-free thru audit-free-ex.
+           move w-swap-tmp-ptr to w-audit-ptr
+           move "array:sort" to w-audit-tag
+           perform audit-free thru audit-free-ex.
+
+           add 1 to w-array-version.
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           RETURN-OK.
+
+       qpartition.
+           if w-partition-size = 0
+              exit paragraph
+           end-if.
+           if w-partition-size = w-step
+              perform partition-only-two-elements
+              exit paragraph
+           end-if.
+
+           if w-sort-key-count > 0
+              move d-array(w-qsort-pivot-idx:w-array-element-sz)
+                 to d-pivot-value(1:w-array-element-sz)
+           else
+              move d-array-compare(w-qsort-pivot-idx:w-compare-sz)
+                 to d-pivot-value(1:w-compare-sz)
+           end-if.
+
+           move w-qsort-pivot-idx to w-swap-idx1.
+           move w-to to w-swap-idx2.
+           perform swap.
+
+           move w-from to w-store-idx.
+           perform varying i from w-from by w-step
+              until i >= w-to
+
+              perform compare-with-pivot
+
+              if w-compare-result < 0
+                 move i to w-swap-idx1
+                 move w-store-idx to w-swap-idx2
+                 perform swap
+                 add w-step to w-store-idx
+              end-if
+
+           end-perform.
+           move w-to to w-swap-idx1.
+           move w-store-idx to w-swap-idx2.
+           perform swap.
+
+           move w-store-idx to w-qsort-pivot-idx.
+       qpartition-ex.
+           exit.
+
+       compare-with-pivot.
+           move i to w-nulls-left-pos.
+           perform check-nulls-order-pivot
+              thru check-nulls-order-pivot-ex.
+           if NULLS-DECIDED
+              exit paragraph
+           end-if.
+
+           if w-sort-key-count > 0
+              move i to w-mk-left-pos
+              perform compare-multi-key-pivot
+                 thru compare-multi-key-pivot-ex
+              exit paragraph
+           end-if.
+
+           if w-comparator <> spaces
+              call w-comparator
+                 using d-array-compare(i:w-compare-sz)
+                       d-pivot-value(1:w-compare-sz)
+                       w-array
+                 giving w-compare-result
+           else
+              if d-array-compare(i:w-compare-sz) <
+                 d-pivot-value(1:w-compare-sz)
+
+                 move -1 to w-compare-result
+              else
+                 move 1 to w-compare-result
+              end-if
+           end-if.
+
+           if SORT-DESCENDING
+              multiply -1 by w-compare-result
+           end-if.
+       compare-with-pivot-ex.
+           exit.
+
+       compare-array-elements.
+           move w-from to w-nulls-left-pos.
+           move w-to to w-nulls-right-pos.
+           perform check-nulls-order thru check-nulls-order-ex.
+           if NULLS-DECIDED
+              exit paragraph
+           end-if.
+
+           if w-sort-key-count > 0
+              move w-from to w-mk-left-pos
+              move w-to to w-mk-right-pos
+              perform compare-multi-key thru compare-multi-key-ex
+              exit paragraph
+           end-if.
+
+           if w-comparator <> spaces
+              call w-comparator
+                 using d-array-compare(w-from:w-compare-sz)
+                       d-array-compare(w-to:w-compare-sz)
+                       w-array
+                 giving w-compare-result
+           else
+              if d-array-compare(w-from:w-compare-sz) <
+                 d-array-compare(w-to:w-compare-sz)
+
+                 move -1 to w-compare-result
+              else
+                 move 1 to w-compare-result
+              end-if
+           end-if.
+
+           if SORT-DESCENDING
+              multiply -1 by w-compare-result
+           end-if.
+       compare-array-elements-ex.
+           exit.
+
+       compare-adjacent.
+           move w-ins-idx1 to w-nulls-left-pos.
+           move w-ins-idx2 to w-nulls-right-pos.
+           perform check-nulls-order thru check-nulls-order-ex.
+           if NULLS-DECIDED
+              exit paragraph
+           end-if.
+
+           if w-sort-key-count > 0
+              move w-ins-idx1 to w-mk-left-pos
+              move w-ins-idx2 to w-mk-right-pos
+              perform compare-multi-key thru compare-multi-key-ex
+              exit paragraph
+           end-if.
+
+           if w-comparator <> spaces
+              call w-comparator
+                 using d-array-compare(w-ins-idx1:w-compare-sz)
+                       d-array-compare(w-ins-idx2:w-compare-sz)
+                       w-array
+                 giving w-compare-result
+           else
+              if d-array-compare(w-ins-idx1:w-compare-sz) <
+                 d-array-compare(w-ins-idx2:w-compare-sz)
+
+                 move -1 to w-compare-result
+              else
+                 if d-array-compare(w-ins-idx1:w-compare-sz) =
+                    d-array-compare(w-ins-idx2:w-compare-sz)
+
+                    move 0 to w-compare-result
+                 else
+                    move 1 to w-compare-result
+                 end-if
+              end-if
+           end-if.
+
+           if SORT-DESCENDING
+              multiply -1 by w-compare-result
+           end-if.
+       compare-adjacent-ex.
+           exit.
+
+       compare-multi-key.
+           move 0 to w-compare-result.
+           move 1 to w-mk-idx.
+           perform until w-mk-idx > w-sort-key-count
+              or w-compare-result <> 0
+
+              move w-sort-key-offset(w-mk-idx) to w-mk-off
+              move w-sort-key-length(w-mk-idx) to w-mk-len
+
+              if d-array(w-mk-left-pos + w-mk-off:w-mk-len) <
+                 d-array(w-mk-right-pos + w-mk-off:w-mk-len)
+                 move -1 to w-compare-result
+              else
+                 if d-array(w-mk-left-pos + w-mk-off:w-mk-len) >
+                    d-array(w-mk-right-pos + w-mk-off:w-mk-len)
+                    move 1 to w-compare-result
+                 end-if
+              end-if
+
+              if w-compare-result <> 0
+                 and w-sort-key-order(w-mk-idx) = "D"
+                 multiply -1 by w-compare-result
+              end-if
+
+              add 1 to w-mk-idx
+           end-perform.
+       compare-multi-key-ex.
+           exit.
+
+       compare-multi-key-pivot.
+           move 0 to w-compare-result.
+           move 1 to w-mk-idx.
+           perform until w-mk-idx > w-sort-key-count
+              or w-compare-result <> 0
+
+              move w-sort-key-offset(w-mk-idx) to w-mk-off
+              move w-sort-key-length(w-mk-idx) to w-mk-len
+
+              if d-array(w-mk-left-pos + w-mk-off:w-mk-len) <
+                 d-pivot-value(w-mk-off + 1:w-mk-len)
+                 move -1 to w-compare-result
+              else
+                 if d-array(w-mk-left-pos + w-mk-off:w-mk-len) >
+                    d-pivot-value(w-mk-off + 1:w-mk-len)
+                    move 1 to w-compare-result
+                 end-if
+              end-if
+
+              if w-compare-result <> 0
+                 and w-sort-key-order(w-mk-idx) = "D"
+                 multiply -1 by w-compare-result
+              end-if
+
+              add 1 to w-mk-idx
+           end-perform.
+       compare-multi-key-pivot-ex.
+           exit.
+
+       check-nulls-order.
+           move "N" to w-nulls-decided.
+           if w-nulls-order = spaces
+              exit paragraph
+           end-if.
+
+           move "N" to w-null-left-blank.
+           move "N" to w-null-right-blank.
+           if d-array-compare(w-nulls-left-pos:w-compare-sz) = spaces
+              move "Y" to w-null-left-blank
+           end-if.
+           if d-array-compare(w-nulls-right-pos:w-compare-sz) = spaces
+              move "Y" to w-null-right-blank
+           end-if.
+
+           perform decide-nulls-order.
+       check-nulls-order-ex.
+           exit.
+
+       check-nulls-order-pivot.
+           move "N" to w-nulls-decided.
+           if w-nulls-order = spaces
+              exit paragraph
+           end-if.
+
+           move "N" to w-null-left-blank.
+           move "N" to w-null-right-blank.
+           if d-array-compare(w-nulls-left-pos:w-compare-sz) = spaces
+              move "Y" to w-null-left-blank
+           end-if.
+           if d-pivot-value(1:w-compare-sz) = spaces
+              move "Y" to w-null-right-blank
+           end-if.
+
+           perform decide-nulls-order.
+       check-nulls-order-pivot-ex.
+           exit.
+
+       decide-nulls-order.
+           if NULL-LEFT-BLANK and NULL-RIGHT-BLANK
+              move 0 to w-compare-result
+              move "Y" to w-nulls-decided
+           else
+              if NULL-LEFT-BLANK
+                 if NULLS-ARE-FIRST
+                    move -1 to w-compare-result
+                 else
+                    move 1 to w-compare-result
+                 end-if
+                 move "Y" to w-nulls-decided
+              else
+                 if NULL-RIGHT-BLANK
+                    if NULLS-ARE-FIRST
+                       move 1 to w-compare-result
+                    else
+                       move -1 to w-compare-result
+                    end-if
+                    move "Y" to w-nulls-decided
+                 end-if
+              end-if
+           end-if.
+       decide-nulls-order-ex.
+           exit.
+
+       insertion-sort-stable.
+           move w-from to i.
+           add w-step to i.
+           perform until i > w-to
+              move i to w-ins-cur
+
+              perform until w-ins-cur <= w-from
+                 subtract w-step from w-ins-cur giving w-ins-prev
+                 move w-ins-prev to w-ins-idx1
+                 move w-ins-cur to w-ins-idx2
+                 perform compare-adjacent thru compare-adjacent-ex
+                 if w-compare-result <= 0
+                    exit perform
+                 end-if
+                 move w-ins-prev to w-swap-idx1
+                 move w-ins-cur to w-swap-idx2
+                 perform swap thru swap-ex
+                 move w-ins-prev to w-ins-cur
+              end-perform
+
+              add w-step to i
+           end-perform.
+       insertion-sort-stable-ex.
+           exit.
+
+       partition-only-two-elements.
+           perform compare-array-elements.
+           if w-compare-result > 0
+              move w-from to w-swap-idx1
+              move w-to to w-swap-idx2
+              perform swap thru swap-ex
+              move w-from to w-qsort-pivot-idx
+           else
+              move w-to to w-qsort-pivot-idx
+           end-if.
+       partition-only-two-elements-ex.
+           exit.
+
+       swap.
+           if w-swap-idx1 = w-swap-idx2
+              exit paragraph
+           end-if.
+
+           move d-array(w-swap-idx1:w-array-element-sz)
+              to d-swap-tmp(1:w-array-element-sz).
+           move d-array(w-swap-idx2:w-array-element-sz)
+              to d-array(w-swap-idx1:w-array-element-sz).
+           move d-swap-tmp(1:w-array-element-sz)
+              to d-array(w-swap-idx2:w-array-element-sz).
+       swap-ex.
+           exit.
+
+       foreach-loop.
+           move "N" to w-foreach-stop.
+           perform varying w-index from 0 by 1
+              until w-index >= w-array-length or FOREACH-STOP
+
+              perform locate-element-for-foreach
+                 thru locate-element-for-foreach-ex
+
+              call w-callback
+                 using w-index d-array(1:w-array-element-sz) w-array
+                 giving w-callback-result
+
+              if w-callback-result = KO
+                 move "Y" to w-foreach-stop
+              end-if
+           end-perform.
+       foreach-loop-ex.
+           exit.
+
+       locate-element-for-foreach.
+           if w-ARRAY-OVERFLOWING and w-index >= w-array-mem-capacity
+              if not OVERFLOW-FILE-OPEN
+                 perform open-overflow-file thru open-overflow-file-ex
+              end-if
+              perform resolve-overflow-slot
+                 thru resolve-overflow-slot-ex
+              compute w-ovfl-relkey =
+                 w-array-ovfl-base + w-index - w-array-mem-capacity + 1
+              read ARRAY-OVERFLOW
+              set address of d-array to address of array-overflow-rec
+           else
+              perform compute-element-ptr thru compute-element-ptr-ex
+              set address of d-array to w-offset-ptr
+           end-if.
+       locate-element-for-foreach-ex.
+           exit.
+
+       dump-first-elements.
+           display "  first elements:" upon console.
+           perform varying w-index from 0 by 1
+              until w-index >= w-array-length
+                 or w-index >= DUMP-SAMPLE-SIZE
+              perform locate-element-for-foreach
+                 thru locate-element-for-foreach-ex
+              display "    [" w-index "] " d-array(1:w-array-element-sz)
+                 upon console
+           end-perform.
+       dump-first-elements-ex.
+           exit.
+
+       dump-last-elements.
+           display "  last elements:" upon console.
+           move 0 to i.
+           if w-array-length > DUMP-SAMPLE-SIZE
+              compute i = w-array-length - DUMP-SAMPLE-SIZE
+           end-if.
+           perform varying w-index from i by 1
+              until w-index >= w-array-length
+              perform locate-element-for-foreach
+                 thru locate-element-for-foreach-ex
+              display "    [" w-index "] " d-array(1:w-array-element-sz)
+                 upon console
+           end-perform.
+       dump-last-elements-ex.
+           exit.
+
+       load-numeric-element.
+           perform locate-element-for-foreach
+              thru locate-element-for-foreach-ex.
+           move 0 to w-agg-value.
+           move d-array(1:w-array-element-sz) to w-agg-value.
+       load-numeric-element-ex.
+           exit.
+
+       compute-sum.
+           move 0 to w-agg-sum.
+           perform varying w-index from 0 by 1
+              until w-index >= w-array-length
+
+              perform load-numeric-element thru load-numeric-element-ex
+              add w-agg-value to w-agg-sum
+           end-perform.
+       compute-sum-ex.
+           exit.
+
+       compute-min.
+           move 0 to w-index.
+           perform load-numeric-element thru load-numeric-element-ex.
+           move w-agg-value to w-agg-min.
+           perform varying w-index from 1 by 1
+              until w-index >= w-array-length
+
+              perform load-numeric-element thru load-numeric-element-ex
+              if w-agg-value < w-agg-min
+                 move w-agg-value to w-agg-min
+              end-if
+           end-perform.
+       compute-min-ex.
+           exit.
+
+       compute-max.
+           move 0 to w-index.
+           perform load-numeric-element thru load-numeric-element-ex.
+           move w-agg-value to w-agg-max.
+           perform varying w-index from 1 by 1
+              until w-index >= w-array-length
+
+              perform load-numeric-element thru load-numeric-element-ex
+              if w-agg-value > w-agg-max
+                 move w-agg-value to w-agg-max
+              end-if
+           end-perform.
+       compute-max-ex.
+           exit.
+
+       find-linear.
+           move -1 to w-find-idx.
+           move "N" to w-find-found.
+           perform varying w-index from 0 by 1
+              until w-index >= w-array-length or FOUND
+
+              perform locate-element-for-foreach
+                 thru locate-element-for-foreach-ex
+
+              if w-comparator <> spaces
+                 call w-comparator
+                    using d-array(1:w-array-element-sz)
+                          l-element(1:w-array-element-sz)
+                          w-array
+                    giving w-compare-result
+                 if w-compare-result = 0
+                    move "Y" to w-find-found
+                    move w-index to w-find-idx
+                 end-if
+              else
+                 if d-array(1:w-array-element-sz) =
+                    l-element(1:w-array-element-sz)
+                    move "Y" to w-find-found
+                    move w-index to w-find-idx
+                 end-if
+              end-if
+           end-perform.
+       find-linear-ex.
+           exit.
+
+       initialize-bsearch.
+           set address of d-array to w-array-ptr.
+           set w-array-compare-ptr to w-array-ptr.
+           set w-array-compare-ptr up by w-compare-offset.
+           set address of d-array-compare to w-array-compare-ptr.
+           move w-array-element-sz to w-step.
+           multiply w-step by 2 giving w-double-step.
+           move 1 to w-from.
+           compute w-to = (w-array-length - 1) * w-array-element-sz + 1.
+           move spaces to w-search-key.
+           move l-element(w-compare-offset + 1:w-compare-sz)
+              to w-search-key(1:w-compare-sz).
+       initialize-bsearch-ex.
+           exit.
+
+       binary-search.
+           move -1 to w-find-idx.
+           move "N" to w-find-found.
+           move "N" to w-bsearch-done.
+           if w-array-length = 0
+              exit paragraph
+           end-if.
+
+           perform until FOUND or w-bsearch-done = "Y"
+              subtract w-from from w-to giving w-partition-size
+              perform compute-pivot
+
+              perform binary-search-compare
+                 thru binary-search-compare-ex
+
+              evaluate true
+                 when w-compare-result = 0
+                    move "Y" to w-find-found
+                    compute w-find-idx =
+                       (w-qsort-pivot-idx - 1) / w-step
+                 when w-compare-result < 0
+                    if w-qsort-pivot-idx >= w-to
+                       move "Y" to w-bsearch-done
+                    else
+                       compute w-from = w-qsort-pivot-idx + w-step
+                    end-if
+                 when other
+                    if w-qsort-pivot-idx <= w-from
+                       move "Y" to w-bsearch-done
+                    else
+                       compute w-to = w-qsort-pivot-idx - w-step
+                    end-if
+              end-evaluate
+           end-perform.
+       binary-search-ex.
+           exit.
+
+       binary-search-compare.
+           if w-comparator <> spaces
+              call w-comparator
+                 using d-array-compare(w-qsort-pivot-idx:w-compare-sz)
+                       w-search-key(1:w-compare-sz)
+                       w-array
+                 giving w-compare-result
+              exit paragraph
+           end-if.
+
+           if d-array-compare(w-qsort-pivot-idx:w-compare-sz) =
+              w-search-key(1:w-compare-sz)
+              move 0 to w-compare-result
+           else
+              if d-array-compare(w-qsort-pivot-idx:w-compare-sz) <
+                 w-search-key(1:w-compare-sz)
+                 move -1 to w-compare-result
+              else
+                 move 1 to w-compare-result
+              end-if
+           end-if.
+       binary-search-compare-ex.
+           exit.
+
+       reverse-array.
+           set address of d-array to w-array-ptr.
+           if w-array-length < 2
+              exit paragraph
+           end-if.
+
+           move w-array-element-sz to w-audit-bytes
+           move "reverse-array" to w-audit-tag
+           perform audit-alloc thru audit-alloc-ex
+           move w-audit-ptr to w-swap-tmp-ptr.
+           set address of d-swap-tmp to w-swap-tmp-ptr.
+
+           move 1 to w-swap-idx1.
+           compute w-swap-idx2 =
+              (w-array-length - 1) * w-array-element-sz + 1.
+
+           perform until w-swap-idx1 >= w-swap-idx2
+              perform swap thru swap-ex
+              add w-array-element-sz to w-swap-idx1
+              subtract w-array-element-sz from w-swap-idx2
+           end-perform.
+
+           move w-swap-tmp-ptr to w-audit-ptr
+           move "reverse-array" to w-audit-tag
+           perform audit-free thru audit-free-ex.
+       reverse-array-ex.
+           exit.
+
+       clone-array.
+           move w-array-element-sz to w-out-array-element-sz.
+           move w-array-length to w-out-array-length.
+           move w-array-capacity to w-out-array-capacity.
+           move w-array-type to w-out-array-type.
+
+           compute w-capacity =
+              w-out-array-capacity * w-out-array-element-sz.
+           move w-capacity to w-audit-bytes
+           move "clone-array" to w-audit-tag
+           perform audit-alloc thru audit-alloc-ex
+           move w-audit-ptr to w-out-array-ptr.
+
+           if w-ARRAY-OVERFLOWING
+      *         the source may have spilled elements past
+      *         w-array-mem-capacity into ARRAY-OVERFLOW -- copy element
+      *         by element through locate-element-for-foreach so the
+      *         clone is transparent to the caller the way append/get
+      *         already are, instead of one bulk copy of the in-memory
+      *         buffer that would silently drop the overflowed tail
+              perform varying w-index from 0 by 1
+                 until w-index >= w-array-length
+                 perform locate-element-for-foreach
+                    thru locate-element-for-foreach-ex
+                 set w-tmp-ptr to address of d-array
+                 set w-merge-dst-ptr to w-out-array-ptr
+                 compute w-byte-offset =
+                    w-index * w-out-array-element-sz
+                 set w-merge-dst-ptr up by w-byte-offset
+                 call "m$copy" using
+                    w-merge-dst-ptr w-tmp-ptr w-array-element-sz
+              end-perform
+           else
+              call "m$copy" using w-out-array-ptr w-array-ptr w-capacity
+           end-if.
+       clone-array-ex.
+           exit.
+
+       slice-array.
+           compute w-slice-count = w-to-index - w-from-index.
+
+           move w-array-element-sz to w-out-array-element-sz.
+           move w-slice-count to w-out-array-length.
+           move w-slice-count to w-out-array-capacity.
+           if w-out-array-capacity < INITIAL-CAPACITY
+              move INITIAL-CAPACITY to w-out-array-capacity
+           end-if.
+           move w-array-type to w-out-array-type.
+
+           compute w-capacity =
+              w-out-array-capacity * w-out-array-element-sz.
+           move w-capacity to w-audit-bytes
+           move "slice-array" to w-audit-tag
+           perform audit-alloc thru audit-alloc-ex
+           move w-audit-ptr to w-out-array-ptr.
+
+           if w-slice-count > 0
+              if w-ARRAY-OVERFLOWING
+      *              the requested range may reach past
+      *              w-array-mem-capacity into ARRAY-OVERFLOW -- pull it
+      *              through locate-element-for-foreach one element at a
+      *              time instead of one bulk copy out of the in-memory
+      *              buffer
+                 perform varying w-index from w-from-index by 1
+                    until w-index >= w-to-index
+                    perform locate-element-for-foreach
+                       thru locate-element-for-foreach-ex
+                    set w-tmp-ptr to address of d-array
+                    set w-merge-dst-ptr to w-out-array-ptr
+                    compute w-byte-offset =
+                       (w-index - w-from-index) * w-out-array-element-sz
+                    set w-merge-dst-ptr up by w-byte-offset
+                    call "m$copy" using
+                       w-merge-dst-ptr w-tmp-ptr w-array-element-sz
+                 end-perform
+              else
+                 set w-offset-ptr to w-array-ptr
+                 compute w-byte-offset =
+                    w-from-index * w-array-element-sz
+                 set w-offset-ptr up by w-byte-offset
+
+                 compute w-capacity =
+                    w-slice-count * w-array-element-sz
+                 call "m$copy" using
+                    w-out-array-ptr w-offset-ptr w-capacity
+              end-if
+           end-if.
+       slice-array-ex.
+           exit.
+
+       concat-arrays.
+           compute w-index = w-array-length + w-second-array-length.
+           if w-index > w-array-capacity
+              move w-index to w-array-capacity
+              move w-array-ptr to w-tmp-ptr
+              compute w-capacity =
+                 w-array-capacity * w-array-element-sz
+              move w-capacity to w-audit-bytes
+              move "concat-arrays" to w-audit-tag
+              perform audit-alloc thru audit-alloc-ex
+              move w-audit-ptr to w-array-ptr
+              compute w-old-capacity =
+                 w-array-length * w-array-element-sz
+              call "m$copy" using w-array-ptr w-tmp-ptr w-old-capacity
+              move w-tmp-ptr to w-audit-ptr
+              move "concat-arrays" to w-audit-tag
+              perform audit-free thru audit-free-ex
+              initialize w-tmp-ptr
+           end-if.
+
+           perform varying i from 0 by 1
+              until i >= w-second-array-length
+
+              move w-array-length to w-index
+              add i to w-index
+              perform compute-element-ptr thru compute-element-ptr-ex
+
+              set w-merge-ptr2 to w-second-array-ptr
+              compute w-byte-offset = w-second-array-element-sz * i
+              set w-merge-ptr2 up by w-byte-offset
+
+              call "m$copy" using
+                 w-offset-ptr w-merge-ptr2 w-array-element-sz
+           end-perform.
+
+           add w-second-array-length to w-array-length.
+       concat-arrays-ex.
+           exit.
+
+       merge-compare.
+           set w-merge-ptr1 to w-array-ptr.
+           compute w-byte-offset = i * w-array-element-sz.
+           set w-merge-ptr1 up by w-byte-offset.
+           set address of d-array to w-merge-ptr1.
+
+           set w-merge-ptr2 to w-second-array-ptr.
+           compute w-byte-offset = j * w-second-array-element-sz.
+           set w-merge-ptr2 up by w-byte-offset.
+           set address of d-array-compare to w-merge-ptr2.
+
+           compute w-offset-p1 = w-compare-offset + 1.
+
+           if w-comparator <> spaces
+              call w-comparator
+                 using d-array(w-offset-p1:w-compare-sz)
+                       d-array-compare(w-offset-p1:w-compare-sz)
+                       w-array
+                 giving w-compare-result
+              exit paragraph
+           end-if.
+
+           if d-array(w-offset-p1:w-compare-sz) =
+              d-array-compare(w-offset-p1:w-compare-sz)
+              move 0 to w-compare-result
+           else
+              if d-array(w-offset-p1:w-compare-sz) <
+                 d-array-compare(w-offset-p1:w-compare-sz)
+                 move -1 to w-compare-result
+              else
+                 move 1 to w-compare-result
+              end-if
+           end-if.
+       merge-compare-ex.
+           exit.
+
+       copy-merge-element-from-first.
+           set w-merge-ptr1 to w-array-ptr.
+           compute w-byte-offset = i * w-array-element-sz.
+           set w-merge-ptr1 up by w-byte-offset.
+
+           set w-merge-dst-ptr to w-out-array-ptr.
+           compute w-byte-offset = w-index * w-out-array-element-sz.
+           set w-merge-dst-ptr up by w-byte-offset.
+
+           call "m$copy" using
+              w-merge-dst-ptr w-merge-ptr1 w-array-element-sz.
+       copy-merge-element-from-first-ex.
+           exit.
+
+       copy-merge-element-from-second.
+           set w-merge-ptr2 to w-second-array-ptr.
+           compute w-byte-offset = j * w-second-array-element-sz.
+           set w-merge-ptr2 up by w-byte-offset.
+
+           set w-merge-dst-ptr to w-out-array-ptr.
+           compute w-byte-offset = w-index * w-out-array-element-sz.
+           set w-merge-dst-ptr up by w-byte-offset.
+
+           call "m$copy" using
+              w-merge-dst-ptr w-merge-ptr2 w-second-array-element-sz.
+       copy-merge-element-from-second-ex.
+           exit.
+
+       merge-arrays.
+           move w-array-element-sz to w-out-array-element-sz.
+           compute w-out-array-length =
+              w-array-length + w-second-array-length.
+           move w-out-array-length to w-out-array-capacity.
+           move w-array-type to w-out-array-type.
+
+           compute w-capacity =
+              w-out-array-capacity * w-out-array-element-sz.
+           move w-capacity to w-audit-bytes
+           move "merge-arrays" to w-audit-tag
+           perform audit-alloc thru audit-alloc-ex
+           move w-audit-ptr to w-out-array-ptr.
+
+           move 0 to i.
+           move 0 to j.
+           move 0 to w-index.
+
+           perform until i >= w-array-length
+              or j >= w-second-array-length
+              perform merge-compare thru merge-compare-ex
+              if w-compare-result <= 0
+                 perform copy-merge-element-from-first
+                    thru copy-merge-element-from-first-ex
+                 add 1 to i
+              else
+                 perform copy-merge-element-from-second
+                    thru copy-merge-element-from-second-ex
+                 add 1 to j
+              end-if
+              add 1 to w-index
+           end-perform.
+
+           perform until i >= w-array-length
+              perform copy-merge-element-from-first
+                 thru copy-merge-element-from-first-ex
+              add 1 to i
+              add 1 to w-index
+           end-perform.
+
+           perform until j >= w-second-array-length
+              perform copy-merge-element-from-second
+                 thru copy-merge-element-from-second-ex
+              add 1 to j
+              add 1 to w-index
+           end-perform.
+       merge-arrays-ex.
+           exit.
+
+       catch-dedupe-params.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           move 0 to w-compare-offset.
+           copy "catch9.pdv" replacing
+               ==!W== by ==compare-offset==
+               ==!N== by ==2==.
+           move w-array-element-sz to w-compare-sz.
+           copy "catch9.pdv" replacing
+               ==!W== by ==compare-sz==
+               ==!N== by ==3==.
+           move spaces to w-comparator.
+           copy "catchx.pdv" replacing
+               ==!W== by ==comparator==
+               ==!N== by ==4==.
+
+           perform dedupe-array thru dedupe-array-ex.
+           add 1 to w-array-version.
+           perform sync-registry thru sync-registry-ex.
+
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+       catch-dedupe-params-ex.
+           exit.
+
+       dedupe-array.
+           set address of d-array to w-array-ptr.
+           set w-array-compare-ptr to w-array-ptr.
+           set w-array-compare-ptr up by w-compare-offset.
+           set address of d-array-compare to w-array-compare-ptr.
+
+           move 0 to w-dedupe-write-idx.
+           if w-array-length = 0
+              exit paragraph
+           end-if.
+
+           perform varying w-dedupe-read-idx from 1 by 1
+              until w-dedupe-read-idx >= w-array-length
+
+              compute w-from =
+                 (w-dedupe-write-idx * w-array-element-sz) + 1
+              compute w-to =
+                 (w-dedupe-read-idx * w-array-element-sz) + 1
+              perform dedupe-compare thru dedupe-compare-ex
+
+              if w-compare-result <> 0
+                 add 1 to w-dedupe-write-idx
+                 if w-dedupe-write-idx <> w-dedupe-read-idx
+                    compute w-dedupe-write-pos =
+                       (w-dedupe-write-idx * w-array-element-sz) + 1
+                    compute w-dedupe-read-pos =
+                       (w-dedupe-read-idx * w-array-element-sz) + 1
+                    move d-array(w-dedupe-read-pos:w-array-element-sz)
+                       to d-array(w-dedupe-write-pos:w-array-element-sz)
+                 end-if
+              end-if
+           end-perform.
+
+           add 1 to w-dedupe-write-idx.
+           move w-dedupe-write-idx to w-array-length.
+       dedupe-array-ex.
+           exit.
+
+       dedupe-compare.
+           if w-comparator <> spaces
+              call w-comparator
+                 using d-array-compare(w-from:w-compare-sz)
+                       d-array-compare(w-to:w-compare-sz)
+                       w-array
+                 giving w-compare-result
+           else
+              if d-array-compare(w-from:w-compare-sz) =
+                 d-array-compare(w-to:w-compare-sz)
+                 move 0 to w-compare-result
+              else
+                 move 1 to w-compare-result
+              end-if
+           end-if.
+       dedupe-compare-ex.
+           exit.
+
+       trim-array.
+           if w-array-length >= w-array-capacity
+              exit paragraph
+           end-if.
+
+           move w-array-length to w-array-capacity.
+           if w-array-capacity = 0
+              move 1 to w-array-capacity
+           end-if.
+
+           move w-array-ptr to w-tmp-ptr.
+           compute w-capacity = w-array-capacity * w-array-element-sz.
+           move w-capacity to w-audit-bytes
+           move "trim-array" to w-audit-tag
+           perform audit-alloc thru audit-alloc-ex
+           move w-audit-ptr to w-array-ptr.
+
+           compute w-old-capacity = w-array-length * w-array-element-sz.
+           if w-old-capacity > 0
+              call "m$copy" using w-array-ptr w-tmp-ptr w-old-capacity
+           end-if.
+
+           move w-tmp-ptr to w-audit-ptr
+           move "trim-array" to w-audit-tag
+           perform audit-free thru audit-free-ex.
+           initialize w-tmp-ptr.
+       trim-array-ex.
+           exit.
+
+       reserve-array.
+           if w-capacity-req <= w-array-capacity
+              exit paragraph
+           end-if.
+
+           if w-array-max-bytes > 0
+              compute w-array-mem-capacity =
+                 w-array-max-bytes / w-array-element-sz
+              if w-array-mem-capacity = 0
+                 move 1 to w-array-mem-capacity
+              end-if
+              if w-array-capacity >= w-array-mem-capacity
+                 move "Y" to w-array-overflow-active
+                 exit paragraph
+              end-if
+              if w-capacity-req > w-array-mem-capacity
+                 move "Y" to w-array-overflow-active
+                 move w-array-mem-capacity to w-capacity-req
+              end-if
+           end-if.
+
+           move w-capacity-req to w-array-capacity.
+           move w-array-ptr to w-tmp-ptr.
+           compute w-capacity = w-array-capacity * w-array-element-sz.
+           move w-capacity to w-audit-bytes
+           move "reserve-array" to w-audit-tag
+           perform audit-alloc thru audit-alloc-ex
+           move w-audit-ptr to w-array-ptr.
+
+           compute w-old-capacity = w-array-length * w-array-element-sz.
+           if w-old-capacity > 0
+              call "m$copy" using w-array-ptr w-tmp-ptr w-old-capacity
+           end-if.
+
+           move w-tmp-ptr to w-audit-ptr
+           move "reserve-array" to w-audit-tag
+           perform audit-free thru audit-free-ex.
+           initialize w-tmp-ptr.
+       reserve-array-ex.
+           exit.
+
+       alloc.
+           compute w-capacity = w-array-capacity * w-array-element-sz.
+           move w-capacity to w-audit-bytes
+           move "alloc" to w-audit-tag
+           perform audit-alloc thru audit-alloc-ex
+           move w-audit-ptr to w-array-ptr.
+       alloc-ex.
+           exit.
+
+       realloc.
+           if w-array-length < w-array-capacity
+              exit paragraph
+           end-if
+
+           if w-array-max-bytes > 0
+              compute w-array-mem-capacity =
+                 w-array-max-bytes / w-array-element-sz
+              if w-array-mem-capacity = 0
+                 move 1 to w-array-mem-capacity
+              end-if
+              if w-array-capacity >= w-array-mem-capacity
+                 move "Y" to w-array-overflow-active
+                 exit paragraph
+              end-if
+           end-if.
+
+           compute w-old-capacity =
+              w-array-capacity * w-array-element-sz.
+           multiply w-array-capacity by 2 giving w-array-capacity.
+
+           if w-array-max-bytes > 0
+              and w-array-capacity > w-array-mem-capacity
+              move w-array-mem-capacity to w-array-capacity
+           end-if.
+
+           move w-array-ptr to w-tmp-ptr.
+           perform alloc thru alloc-ex.
+           call "m$copy" using w-array-ptr w-tmp-ptr w-old-capacity.
+           move w-tmp-ptr to w-audit-ptr
+           move "realloc" to w-audit-tag
+           perform audit-free thru audit-free-ex.
+           initialize w-tmp-ptr.
+       realloc-ex.
+           exit.
+
+       compute-element-ptr.
+           compute w-byte-offset = w-array-element-sz * w-index.
+           set w-offset-ptr to w-array-ptr.
+           set w-offset-ptr up by w-byte-offset.
+       compute-element-ptr-ex.
+           exit.
+
+       compute-shift-params.
+           perform compute-element-ptr thru compute-element-ptr-ex.
+           set w-where-to-move-ptr to w-offset-ptr.
+           set w-where-to-move-ptr up by w-array-element-sz.
+           compute w-bytes-to-shift =
+              (w-array-length - w-index) * w-array-element-sz
+           end-compute.
+
+       compute-shift-params-ex.
+           exit.
+
+       shift-the-array.
            perform compute-shift-params thru compute-shift-params-ex.
            call "m$copy"
               using w-where-to-move-ptr
@@ -372,6 +2227,28 @@
        shift-the-array-ex.
            exit.
 
+       compute-shift-left-params.
+           perform compute-element-ptr thru compute-element-ptr-ex.
+           set w-where-to-move-ptr to w-offset-ptr.
+           set w-where-to-move-ptr up by w-array-element-sz.
+           compute w-bytes-to-shift =
+              (w-array-length - w-index - 1) * w-array-element-sz
+           end-compute.
+
+       compute-shift-left-params-ex.
+           exit.
+
+       shift-the-array-left.
+           perform compute-shift-left-params
+              thru compute-shift-left-params-ex.
+           call "m$copy"
+              using w-offset-ptr
+                    w-where-to-move-ptr
+                    w-bytes-to-shift.
+
+       shift-the-array-left-ex.
+           exit.
+
        move-linkage-value-to-the-array.
            set address of d-array to w-offset-ptr.
            move l-element(1:w-args-size(2))
@@ -381,6 +2258,185 @@
        move-linkage-value-to-the-array-ex.
            exit.
 
+       move-linkage-value-in-place.
+           set address of d-array to w-offset-ptr.
+           move l-element(1:w-args-size(2))
+              to d-array(1:w-array-element-sz).
+
+       move-linkage-value-in-place-ex.
+           exit.
+
+       open-overflow-file.
+           open i-o ARRAY-OVERFLOW.
+           if w-ovfl-file-status = "35"
+              open output ARRAY-OVERFLOW
+              close ARRAY-OVERFLOW
+              open i-o ARRAY-OVERFLOW
+           end-if.
+           move "Y" to w-ovfl-open.
+       open-overflow-file-ex.
+           exit.
+
+      *         look up (or, on an array's first spill, hand out) the
+      *         band of ARRAY-OVERFLOW relative-key space owned by the
+      *         array currently addressed by w-array-ptr, so every
+      *         overflow access below keys off w-array-ovfl-base +
+      *         local offset instead of the local offset alone
+       resolve-overflow-slot.
+           move "N" to w-ovfl-slot-found.
+           perform varying w-ovfl-slot-idx from 1 by 1
+              until w-ovfl-slot-idx > OVFL-SLOT-MAX or OVFL-SLOT-FOUND
+              if OVFL-SLOT-IN-USE(w-ovfl-slot-idx)
+                 and w-ovfl-slot-owner(w-ovfl-slot-idx) = w-array-ptr
+                 move w-ovfl-slot-base(w-ovfl-slot-idx)
+                    to w-array-ovfl-base
+                 move "Y" to w-ovfl-slot-found
+              end-if
+           end-perform.
+
+           if not OVFL-SLOT-FOUND
+              perform varying w-ovfl-slot-idx from 1 by 1
+                 until w-ovfl-slot-idx > OVFL-SLOT-MAX
+                    or OVFL-SLOT-FOUND
+                 if not OVFL-SLOT-IN-USE(w-ovfl-slot-idx)
+                    move "Y" to w-ovfl-slot-active(w-ovfl-slot-idx)
+                    move w-array-ptr
+                       to w-ovfl-slot-owner(w-ovfl-slot-idx)
+                    compute w-ovfl-slot-base(w-ovfl-slot-idx) =
+                       (w-ovfl-slot-idx - 1) * OVFL-SLOT-STRIDE
+                    move w-ovfl-slot-base(w-ovfl-slot-idx)
+                       to w-array-ovfl-base
+                    move "Y" to w-ovfl-slot-found
+                 end-if
+              end-perform
+           end-if.
+
+           if not OVFL-SLOT-FOUND
+              goback giving KO
+           end-if.
+       resolve-overflow-slot-ex.
+           exit.
+
+      *         release the slot the array being freed owns (a no-op
+      *         if it never spilled) and only then close the shared
+      *         file, and only once no other array's slot is still in
+      *         use -- array:free on one overflowing array must not
+      *         pull the file out from under another one still alive
+       release-overflow-slot.
+           perform varying w-ovfl-slot-idx from 1 by 1
+              until w-ovfl-slot-idx > OVFL-SLOT-MAX
+              if OVFL-SLOT-IN-USE(w-ovfl-slot-idx)
+                 and w-ovfl-slot-owner(w-ovfl-slot-idx) = w-array-ptr
+                 move "N" to w-ovfl-slot-active(w-ovfl-slot-idx)
+                 initialize w-ovfl-slot-owner(w-ovfl-slot-idx)
+                 move 0 to w-ovfl-slot-base(w-ovfl-slot-idx)
+              end-if
+           end-perform.
+
+           if OVERFLOW-FILE-OPEN
+              move "N" to w-ovfl-slot-found
+              perform varying w-ovfl-slot-idx from 1 by 1
+                 until w-ovfl-slot-idx > OVFL-SLOT-MAX
+                    or OVFL-SLOT-FOUND
+                 if OVFL-SLOT-IN-USE(w-ovfl-slot-idx)
+                    move "Y" to w-ovfl-slot-found
+                 end-if
+              end-perform
+              if not OVFL-SLOT-FOUND
+                 close ARRAY-OVERFLOW
+                 move "N" to w-ovfl-open
+              end-if
+           end-if.
+       release-overflow-slot-ex.
+           exit.
+
+       append-to-overflow.
+           if not OVERFLOW-FILE-OPEN
+              perform open-overflow-file thru open-overflow-file-ex
+           end-if.
+           perform resolve-overflow-slot thru resolve-overflow-slot-ex.
+
+           compute w-ovfl-relkey =
+              w-array-ovfl-base + w-index - w-array-mem-capacity + 1.
+           move spaces to array-overflow-rec.
+           move l-element(1:w-args-size(2))
+              to array-overflow-rec(1:w-array-element-sz).
+           write array-overflow-rec.
+           add 1 to w-array-length.
+       append-to-overflow-ex.
+           exit.
+
+       get-from-overflow.
+           if not OVERFLOW-FILE-OPEN
+              perform open-overflow-file thru open-overflow-file-ex
+           end-if.
+           perform resolve-overflow-slot thru resolve-overflow-slot-ex.
+
+           compute w-ovfl-relkey =
+              w-array-ovfl-base + w-index - w-array-mem-capacity + 1.
+           read ARRAY-OVERFLOW.
+           move array-overflow-rec(1:w-array-element-sz)
+              to l-out-element(1:w-args-size(2)).
+       get-from-overflow-ex.
+           exit.
+
+       save-element-from-overflow.
+           if not OVERFLOW-FILE-OPEN
+              perform open-overflow-file thru open-overflow-file-ex
+           end-if.
+           perform resolve-overflow-slot thru resolve-overflow-slot-ex.
+
+           compute w-ovfl-relkey =
+              w-array-ovfl-base + w-index - w-array-mem-capacity + 1.
+           read ARRAY-OVERFLOW.
+           move spaces to as-data-element.
+           move array-overflow-rec(1:w-array-element-sz)
+              to as-data-element(1:w-array-element-sz).
+       save-element-from-overflow-ex.
+           exit.
+
+       restore-element-to-overflow.
+           if not OVERFLOW-FILE-OPEN
+              perform open-overflow-file thru open-overflow-file-ex
+           end-if.
+           perform resolve-overflow-slot thru resolve-overflow-slot-ex.
+
+           compute w-ovfl-relkey =
+              w-array-ovfl-base + w-index - w-array-mem-capacity + 1.
+           move spaces to array-overflow-rec.
+           move as-data-element(1:w-array-element-sz)
+              to array-overflow-rec(1:w-array-element-sz).
+           write array-overflow-rec.
+       restore-element-to-overflow-ex.
+           exit.
+
+       append-bulk-remainder-to-overflow.
+           if not OVERFLOW-FILE-OPEN
+              perform open-overflow-file thru open-overflow-file-ex
+           end-if.
+           perform resolve-overflow-slot thru resolve-overflow-slot-ex.
+
+           perform varying w-bulk-idx from w-bulk-in-mem by 1
+              until w-bulk-idx >= w-bulk-count
+              compute w-ovfl-relkey =
+                 w-array-ovfl-base
+                 + w-array-length - w-array-mem-capacity + 1
+              set w-tmp-ptr to w-bulk-src-ptr
+              compute w-byte-offset = w-bulk-idx * w-array-element-sz
+              set w-tmp-ptr up by w-byte-offset
+              set address of d-array to w-tmp-ptr
+
+              move spaces to array-overflow-rec
+              move d-array(1:w-array-element-sz)
+                 to array-overflow-rec(1:w-array-element-sz)
+              write array-overflow-rec
+
+              add 1 to w-array-length
+           end-perform.
+           initialize w-tmp-ptr.
+       append-bulk-remainder-to-overflow-ex.
+           exit.
+
        pop-stack.
            move w-qsort-stack-from(w-qsort-stack-idx) to w-from.
            move w-qsort-stack-to(w-qsort-stack-idx) to w-to.
@@ -388,12 +2444,32 @@
        pop-stack-ex.
            exit.
 
+      *         mirrors the audit-free pair on array:sort's normal
+      *         completion path (array.cbl ~1158-1163) -- the abort
+      *         path below has to release the same two scratch buffers
+      *         before it gobacks, or they leak with every future
+      *         stack-overflow abort
+       free-sort-buffers.
+           move w-pivot-value-ptr to w-audit-ptr
+           move "array:sort" to w-audit-tag
+           perform audit-free thru audit-free-ex.
+           move w-swap-tmp-ptr to w-audit-ptr
+           move "array:sort" to w-audit-tag
+           perform audit-free thru audit-free-ex.
+       free-sort-buffers-ex.
+           exit.
+
        push-right-partition.
            add w-step to w-qsort-pivot-idx giving w-from-tmp.
            if w-from-tmp >= w-to
               exit paragraph
            end-if.
 
+           if w-qsort-stack-idx >= QSORT-STACK-MAX
+              perform free-sort-buffers thru free-sort-buffers-ex
+              goback giving KO
+           end-if.
+
            add 1 to w-qsort-stack-idx.
            move w-from-tmp to w-qsort-stack-from(w-qsort-stack-idx).
            move w-to to w-qsort-stack-to(w-qsort-stack-idx).
@@ -406,6 +2482,11 @@
               exit paragraph
            end-if.
 
+           if w-qsort-stack-idx >= QSORT-STACK-MAX
+              perform free-sort-buffers thru free-sort-buffers-ex
+              goback giving KO
+           end-if.
+
            add 1 to w-qsort-stack-idx.
            move w-from to w-qsort-stack-from(w-qsort-stack-idx).
            move w-to-tmp to w-qsort-stack-to(w-qsort-stack-idx).
@@ -413,16 +2494,22 @@
            exit.
 
        initialize-sort.
-           call "m$alloc" using w-compare-sz w-pivot-value-ptr.
-           call "m$alloc" using w-array-element-sz w-swap-tmp-ptr.
+           move w-array-element-sz to w-audit-bytes
+           move "array:sort" to w-audit-tag
+           perform audit-alloc thru audit-alloc-ex
+           move w-audit-ptr to w-pivot-value-ptr.
+           move w-array-element-sz to w-audit-bytes
+           move "array:sort" to w-audit-tag
+           perform audit-alloc thru audit-alloc-ex
+           move w-audit-ptr to w-swap-tmp-ptr.
            set address of d-pivot-value to w-pivot-value-ptr.
            set address of d-swap-tmp to w-swap-tmp-ptr.
            set address of d-array to w-array-ptr.
-           add w-compare-offset to w-array-ptr
-              giving w-array-compare-ptr.
+           set w-array-compare-ptr to w-array-ptr.
+           set w-array-compare-ptr up by w-compare-offset.
            set address of d-array-compare to w-array-compare-ptr.
            move zeros to w-qsort-stack-tbl.
-           move w-element-sz to w-step.
+           move w-array-element-sz to w-step.
            multiply w-step by 2 giving w-double-step.
        initialize-sort-ex.
            exit.
@@ -436,6 +2523,66 @@
        initialize-stack-ex.
            exit.
 
+       write-checkpoint.
+           open output SORT-CKPT.
+           compute w-ckpt-count = w-qsort-stack-idx + 1.
+           move w-ckpt-count-rec to sort-ckpt-rec.
+           write sort-ckpt-rec.
+
+           perform varying w-ckpt-idx from 1 by 1
+              until w-ckpt-idx > w-qsort-stack-idx
+
+              move w-qsort-stack-from(w-ckpt-idx) to w-ckpt-in-from
+              move w-qsort-stack-to(w-ckpt-idx) to w-ckpt-in-to
+              move w-ckpt-entry-rec to sort-ckpt-rec
+              write sort-ckpt-rec
+           end-perform.
+
+      *         the partition just popped off the stack (currently in
+      *         w-from/w-to) has not been split or mutated yet -- save
+      *         it as the top-of-stack entry so a restart re-pops and
+      *         re-processes it instead of silently dropping it
+           move w-from to w-ckpt-in-from.
+           move w-to to w-ckpt-in-to.
+           move w-ckpt-entry-rec to sort-ckpt-rec.
+           write sort-ckpt-rec.
+
+           close SORT-CKPT.
+       write-checkpoint-ex.
+           exit.
+
+       read-checkpoint.
+           move 0 to w-qsort-stack-idx.
+           open input SORT-CKPT.
+           if CKPT-FILE-NOT-FOUND
+              perform initialize-stack thru initialize-stack-ex
+              exit paragraph
+           end-if.
+
+           read SORT-CKPT into w-ckpt-count-rec
+              at end move 0 to w-ckpt-count
+           end-read.
+           move w-ckpt-count to w-qsort-stack-idx.
+
+           perform varying w-ckpt-idx from 1 by 1
+              until w-ckpt-idx > w-qsort-stack-idx
+
+              read SORT-CKPT into w-ckpt-entry-rec
+                 at end exit perform
+              end-read
+              move w-ckpt-in-from to w-qsort-stack-from(w-ckpt-idx)
+              move w-ckpt-in-to to w-qsort-stack-to(w-ckpt-idx)
+           end-perform.
+           close SORT-CKPT.
+       read-checkpoint-ex.
+           exit.
+
+       close-checkpoint.
+           open output SORT-CKPT.
+           close SORT-CKPT.
+       close-checkpoint-ex.
+           exit.
+
        compute-pivot.
            compute w-qsort-pivot-idx = w-from +
               function integer-part(w-partition-size / w-double-step)
@@ -444,6 +2591,142 @@
        compute-pivot-ex.
            exit.
 
+       entry "array:registry-report".
+           display
+              "ARRAY REGISTRY REPORT (unfreed named arrays)"
+              upon console.
+           perform varying w-registry-idx from 1 by 1
+              until w-registry-idx > REGISTRY-MAX
+
+              if REGISTRY-SLOT-ACTIVE(w-registry-idx)
+                 display
+                    "  name=" w-registry-name(w-registry-idx)
+                    " element-sz=" w-registry-element-sz(w-registry-idx)
+                    " length=" w-registry-len(w-registry-idx)
+                    " capacity=" w-registry-capacity(w-registry-idx)
+                    upon console
+              end-if
+           end-perform.
+           goback giving OK.
+
+       entry "array:dump" using l-array.
+           CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+
+           display "ARRAY DUMP name=" w-array-name upon console.
+           display
+              "  length=" w-array-length
+              " capacity=" w-array-capacity
+              " element-sz=" w-array-element-sz
+              upon console.
+
+           perform dump-first-elements thru dump-first-elements-ex.
+           perform dump-last-elements thru dump-last-elements-ex.
+
+           goback giving OK.
+
+       register-array.
+           if w-array-name = spaces
+              exit paragraph
+           end-if.
+
+           move "N" to w-registry-found.
+           perform varying w-registry-idx from 1 by 1
+              until w-registry-idx > REGISTRY-MAX or REGISTRY-FOUND
+
+              if w-registry-active(w-registry-idx) = "N"
+                 move "Y" to w-registry-active(w-registry-idx)
+                 move w-array-ptr to w-registry-ptr(w-registry-idx)
+                 move w-array-name to w-registry-name(w-registry-idx)
+                 move w-array-element-sz
+                    to w-registry-element-sz(w-registry-idx)
+                 move w-array-length to w-registry-len(w-registry-idx)
+                 move w-array-capacity
+                    to w-registry-capacity(w-registry-idx)
+                 move "Y" to w-registry-found
+              end-if
+           end-perform.
+       register-array-ex.
+           exit.
+
+       find-registry-slot.
+           move "N" to w-registry-found.
+           perform varying w-registry-idx from 1 by 1
+              until w-registry-idx > REGISTRY-MAX or REGISTRY-FOUND
+
+              if REGISTRY-SLOT-ACTIVE(w-registry-idx)
+                 and w-registry-name(w-registry-idx) = w-array-name
+                 move "Y" to w-registry-found
+              end-if
+           end-perform.
+       find-registry-slot-ex.
+           exit.
+
+       sync-registry.
+           if w-array-name = spaces
+              exit paragraph
+           end-if.
+
+           perform find-registry-slot thru find-registry-slot-ex.
+           if REGISTRY-FOUND
+              move w-array-ptr to w-registry-ptr(w-registry-idx)
+              move w-array-element-sz
+                 to w-registry-element-sz(w-registry-idx)
+              move w-array-length to w-registry-len(w-registry-idx)
+              move w-array-capacity
+                 to w-registry-capacity(w-registry-idx)
+           end-if.
+       sync-registry-ex.
+           exit.
+
+       deregister-array.
+           if w-array-name = spaces
+              exit paragraph
+           end-if.
+
+           perform find-registry-slot thru find-registry-slot-ex.
+           if REGISTRY-FOUND
+              initialize w-registry-entry(w-registry-idx)
+           end-if.
+       deregister-array-ex.
+           exit.
+
+       audit-alloc.
+           call "m$alloc" using w-audit-bytes w-audit-ptr.
+           perform write-audit-log thru write-audit-log-ex.
+       audit-alloc-ex.
+           exit.
+
+       audit-free.
+           call "m$free" using w-audit-ptr.
+           perform write-audit-log thru write-audit-log-ex.
+       audit-free-ex.
+           exit.
+
+       write-audit-log.
+           if not AUDIT-LOG-OPEN
+              open extend AUDIT-LOG
+              if AUDIT-FILE-NOT-FOUND
+                 open output AUDIT-LOG
+              end-if
+              move "Y" to w-audit-open
+           end-if.
+
+           move w-audit-bytes to z-audit-bytes.
+           move spaces to audit-log-rec.
+           string
+              function current-date(1:8) "-"
+              function current-date(9:6)
+              " bytes=" z-audit-bytes
+              " entry=" w-audit-tag
+              into audit-log-rec
+           end-string.
+           write audit-log-rec.
+       write-audit-log-ex.
+           exit.
+
 
 
 

@@ -8,4 +8,8 @@
               07 !PREFIX!array-type pic x(32).
                  88 !PREFIX!NUMERIC-ARRAY-TYPE value TNUMERIC.
                  88 !PREFIX!ALPHANUMERIC-ARRAY-TYPE value TALPHANUMERIC.
-           05 filler pic x(100).
\ No newline at end of file
+           05 !PREFIX!array-name pic x(100).
+           05 !PREFIX!array-max-bytes pic 9(09) usage comp-4 value 0.
+           05 !PREFIX!array-mem-capacity pic 9(09) usage comp-4 value 0.
+           05 !PREFIX!array-overflow-active pic x value "N".
+              88 !PREFIX!ARRAY-OVERFLOWING value "Y".

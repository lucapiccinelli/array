@@ -0,0 +1,5 @@
+       01  !PREFIX!sort-key-tbl.
+           05 !PREFIX!sort-key-entry occurs 8.
+              10 !PREFIX!sort-key-offset pic 9(09).
+              10 !PREFIX!sort-key-length pic 9(09).
+              10 !PREFIX!sort-key-order pic x(01).

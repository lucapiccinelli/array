@@ -1,5 +1,5 @@
        REPLACE
-           ==$CATCHPARAMS== by
+           ==CATCHPARAMS== by
            ==
            call "c$narg" using w-narg end-call
 
@@ -10,4 +10,8 @@
                  using w-param-ind
                  giving w-args-size(w-param-ind)
            end-perform
-           ==.
\ No newline at end of file
+           ==
+           ==RETURN-OK== by
+           ==
+           goback giving OK
+           ==.

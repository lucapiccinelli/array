@@ -39,7 +39,7 @@
            .
 
        main.
-           $CATCHPARAMS.
+           CATCHPARAMS.
            copy "catchx.pdv" replacing
                ==!W== by ==operator==
                ==!N== by ==1==.
@@ -53,6 +53,18 @@
            evaluate w-operator
               when EQ
                  perform equality thru equality-ex
+              when NUM-EQ
+                 perform numeric-equality thru numeric-equality-ex
+              when LT
+                 perform less-than thru less-than-ex
+              when GT
+                 perform greater-than thru greater-than-ex
+              when LE
+                 perform less-or-equal thru less-or-equal-ex
+              when GE
+                 perform greater-or-equal thru greater-or-equal-ex
+              when NE
+                 perform not-equal thru not-equal-ex
               when ARRAY-EQ
                  perform array-equality thru array-equality-ex
            end-evaluate.
@@ -68,6 +80,61 @@
        equality-ex.
            exit.
 
+       numeric-equality.
+           if function numval(w-expected) = function numval(w-actual)
+              goback giving OK
+           else
+              goback giving KO
+           end-if.
+       numeric-equality-ex.
+           exit.
+
+       less-than.
+           if function numval(w-actual) < function numval(w-expected)
+              goback giving OK
+           else
+              goback giving KO
+           end-if.
+       less-than-ex.
+           exit.
+
+       greater-than.
+           if function numval(w-actual) > function numval(w-expected)
+              goback giving OK
+           else
+              goback giving KO
+           end-if.
+       greater-than-ex.
+           exit.
+
+       less-or-equal.
+           if function numval(w-actual) <= function numval(w-expected)
+              goback giving OK
+           else
+              goback giving KO
+           end-if.
+       less-or-equal-ex.
+           exit.
+
+       greater-or-equal.
+           if function numval(w-actual) >= function numval(w-expected)
+              goback giving OK
+           else
+              goback giving KO
+           end-if.
+       greater-or-equal-ex.
+           exit.
+
+       not-equal.
+           if function numval(w-actual) not =
+              function numval(w-expected)
+              goback giving OK
+           else
+              goback giving KO
+           end-if.
+       not-equal-ex.
+           exit.
+
        array-equality.
            move w-actual to w-array.
            compute w-array-data-length =

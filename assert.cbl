@@ -7,11 +7,24 @@
        special-names.
        input-output section.
        file-control.
+           select ASSERT-REPORT assign "ASSRTLOG"
+              organization line sequential
+              file status is w-report-file-status.
+           select TEST-REPORT assign "TESTRPT"
+              organization line sequential
+              file status is w-testcase-file-status.
        data division.
        file section.
+       fd  ASSERT-REPORT.
+       01  assert-report-rec pic x(100).
+       fd  TEST-REPORT.
+       01  test-report-rec.
+           05 tr-program pic x(30).
+           05 tr-status pic x(04).
+           05 tr-description pic x(200).
        working-storage section.
        copy "definitions.cpy"
-           replacing ==!MAX-PARAMS-NUM== by ==4==.
+           replacing ==!MAX-PARAMS-NUM== by ==5==.
 
        78  VALUE-DIMENSION value 2048.
        78  DESCRIPTION-DIMENSION value 2048.
@@ -21,6 +34,7 @@
        77  w-actual pic x(VALUE-DIMENSION) value spaces.
        77  w-description pic x(DESCRIPTION-DIMENSION)
            value "empty description".
+       77  w-program pic x(30) value "UNKNOWN".
 
        77  w-return-value pic 9(02) value 0.
        77  w-display-decription pic x(256) value spaces.
@@ -37,19 +51,27 @@
 
        77  w-verify-str pic x(256) value spaces.
 
+       77  w-report-file-status pic x(02) value spaces.
+           88  REPORT-FILE-NOT-FOUND value "35".
+
+       77  w-testcase-file-status pic x(02) value spaces.
+           88  TESTCASE-FILE-NOT-FOUND value "35".
+
        linkage section.
        77  l-operator pic x(MAX-LINKAGE).
        77  l-expected pic x(MAX-LINKAGE).
        77  l-actual pic x(MAX-LINKAGE).
        77  l-description pic x(MAX-LINKAGE).
+       77  l-program pic x(MAX-LINKAGE).
 
        procedure division using
            l-operator
            l-expected
            l-actual
            l-description
+           l-program
            .
-           $CATCHPARAMS.
+           CATCHPARAMS.
            copy "catchx.pdv" replacing
                ==!W== by ==operator==
                ==!N== by ==1==.
@@ -62,10 +84,18 @@
            copy "catchx.pdv" replacing
                ==!W== by ==description==
                ==!N== by ==4==.
+           move "UNKNOWN" to w-program.
+           copy "catchx.pdv" replacing
+               ==!W== by ==program==
+               ==!N== by ==5==.
 
            if w-operator = VERIFY
               perform run-verify thru run-verify-ex
-              goback giving 0
+              if w-failed-number-of-tests = 0
+                 goback giving OK
+              else
+                 goback giving KO
+              end-if
            end-if.
 
            call "assert-logic"
@@ -93,8 +123,8 @@
            end-if.
 
            string
-              w-description
-              delimited by STRING-LIMIT
+              function trim(w-description)
+              delimited by size
               into w-display-decription
               pointer w-string-pointer
            end-string.
@@ -113,6 +143,9 @@
 
            display w-display-decription upon console.
 
+           perform write-test-case-report
+              thru write-test-case-report-ex.
+
            goback giving w-return-value.
 
        run-verify.
@@ -137,6 +170,48 @@
            else
               display "Test is KO" upon console
            end-if.
+
+           perform write-run-verify-report
+              thru write-run-verify-report-ex.
        run-verify-ex.
            exit.
 
+       write-run-verify-report.
+           open extend ASSERT-REPORT.
+           if REPORT-FILE-NOT-FOUND
+              open output ASSERT-REPORT
+           end-if.
+
+           move spaces to assert-report-rec.
+           string
+              function current-date(1:8) "-"
+              function current-date(9:6)
+              " assert total=" z-total-number-of-tests
+              " success=" z-success-number-of-tests
+              " failed=" z-failed-number-of-tests
+              into assert-report-rec
+           end-string.
+           write assert-report-rec.
+           close ASSERT-REPORT.
+       write-run-verify-report-ex.
+           exit.
+
+       write-test-case-report.
+           open extend TEST-REPORT.
+           if TESTCASE-FILE-NOT-FOUND
+              open output TEST-REPORT
+           end-if.
+
+           move spaces to test-report-rec.
+           move w-program to tr-program.
+           if w-return-value = OK
+              move "PASS" to tr-status
+           else
+              move "FAIL" to tr-status
+           end-if.
+           move function trim(w-description) to tr-description.
+           write test-report-rec.
+           close TEST-REPORT.
+       write-test-case-report-ex.
+           exit.
+
